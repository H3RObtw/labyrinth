@@ -19,43 +19,72 @@
       *****************************************************************
        WORKING-STORAGE SECTION.
        01 ZAEHLER.
-          05 ZAEHLERZEILE       PIC 99.
-          05 ZAEHLERSTELLE      PIC 99.
-          05 ZAEHLERBESUCHER    PIC 9.
-          05 ZAEHLERZUSTAND     PIC 9.       
+          05 ZAEHLERZEILE       PIC 999.
+          05 ZAEHLERSTELLE      PIC 999.
+          05 ZAEHLERBESUCHER    PIC 99.
        01 WEITEREVARIABLEN.
-          05 ZUSTAND            PIC 9.
-          05 AKTZEILE           PIC X(50).
+          05 AKTZEILE           PIC X(132).
           05 AKTZEICHEN         PIC X.
           05 BESUCHERZEICHEN    PIC X.
-          05 ALLEGEFUNDEN       PIC 9.
           05 AKTPFAD            PIC X(2500).
           05 AKTPFAD-LAENGE     PIC 9999.
+          05 WS-PFAD-ZU-LANG    PIC 9.
+      * BREITENSUCHE (BFS): JE EIN RASTER FUER BESUCHTE FELDER UND DIE
+      * RICHTUNG, AUS DER JEDES FELD ERREICHT WURDE, PLUS EINE
+      * WARTESCHLANGE FUER DIE SCHICHTWEISE ABARBEITUNG
+       01 WS-BS-BESUCHT.
+           05 WS-BS-BESUCHT-Z OCCURS 132.
+               10 WS-BS-BESUCHT-S OCCURS 132 PIC 9.
+       01 WS-BS-RICHTUNG.
+           05 WS-BS-RICHTUNG-Z OCCURS 132.
+               10 WS-BS-RICHTUNG-S OCCURS 132 PIC X.
+       01 WS-BS-WARTE-Z  OCCURS 17424 PIC 999.
+       01 WS-BS-WARTE-S  OCCURS 17424 PIC 999.
+       01 WS-BS-KOPF          PIC 9(5).
+       01 WS-BS-ENDE          PIC 9(5).
+       01 WS-BS-AKTZ          PIC 999.
+       01 WS-BS-AKTS          PIC 999.
+       01 WS-BS-NEUZ          PIC 999.
+       01 WS-BS-NEUS          PIC 999.
+       01 WS-BS-GEFUNDEN      PIC 9.
+       01 WS-BS-ZIELZ         PIC 999.
+       01 WS-BS-ZIELS         PIC 999.
+       01 WS-BS-RUECKZ        PIC 999.
+       01 WS-BS-RUECKS        PIC 999.
+       01 WS-BS-I             PIC 9(5).
+       01 WS-BS-J             PIC 9(5).
       *****************************************************************
       /
       ******************************************************************
        LINKAGE SECTION.
        01  LABYRINTH.
-           05  LABZEILE OCCURS 50 PIC X(50).
-           05  LETZTEZEILE        PIC 99.
-           05  ENDEZEILE          PIC 99.
+           05  LABZEILE OCCURS 132 PIC X(132).
+           05  LETZTEZEILE        PIC 999.
+           05  ENDEZEILE          PIC 999.
        01  POSBESUCH.
-           05  BESUCHER OCCURS 5.
-               10 ZEILE           PIC 99.
-               10 STELLE          PIC 99.
+           05  BESUCHER OCCURS 15.
+               10 ZEILE           PIC 999.
+               10 STELLE          PIC 999.
                10 BESUCHERZEICHEN PIC X(1).
-           05  WEGE     OCCURS 5.
+               10 ZIEL-ZEILE      PIC 999.
+               10 ZIEL-STELLE     PIC 999.
+           05  WEGE     OCCURS 15.
                10 PFAD            PIC X(2500).
                10 PFAD-LAENGE     PIC 9999.
+       01  LEGENDE.
+           05  LEG-WAND           PIC X(1).
+           05  LEG-OFFEN          PIC X(1).
+           05  LEG-ANZRESERVIERT  PIC 99.
+           05  LEG-RESERVIERT OCCURS 10 PIC X(1).
       ******************************************************************
       /
       ******************************************************************
-       PROCEDURE DIVISION USING LABYRINTH, POSBESUCH.
+       PROCEDURE DIVISION USING LABYRINTH, POSBESUCH, LEGENDE.
       ******************************************************************
        STEUERUNG SECTION.
            PERFORM INITIALISIEREN.       
       *    ALLE BESUCHER DURCHGEHEN
-           PERFORM UNTIL ZAEHLERBESUCHER > 5
+           PERFORM UNTIL ZAEHLERBESUCHER > 15
               INITIALIZE WEGE(ZAEHLERBESUCHER)       
       *       MUSS EIN WEG GESUCHT WERDEN?
               EVALUATE TRUE
@@ -64,25 +93,36 @@
                AND  ZEILE(ZAEHLERBESUCHER) = 0
                  MOVE 'KEIN BESUCHER'    TO PFAD(ZAEHLERBESUCHER)
                  MOVE 0               TO PFAD-LAENGE(ZAEHLERBESUCHER)
-      *        IST DER BESUCHER AM RAND? -> KEINEN PFAD SUCHEN
-               WHEN STELLE(ZAEHLERBESUCHER) = 1
-               OR   STELLE(ZAEHLERBESUCHER) = ENDEZEILE
-               OR   ZEILE(ZAEHLERBESUCHER) = LETZTEZEILE
-               OR   ZEILE(ZAEHLERBESUCHER) = 1
+      *        IST DER BESUCHER AM RAND ODER SCHON AM ZIEL? -> KEINEN
+      *        PFAD SUCHEN
+               WHEN (ZIEL-ZEILE(ZAEHLERBESUCHER) = 0
+                AND (STELLE(ZAEHLERBESUCHER) = 1
+                 OR  STELLE(ZAEHLERBESUCHER) = ENDEZEILE
+                 OR  ZEILE(ZAEHLERBESUCHER) = LETZTEZEILE
+                 OR  ZEILE(ZAEHLERBESUCHER) = 1))
+               OR  (ZIEL-ZEILE(ZAEHLERBESUCHER) NOT = 0
+                AND ZEILE(ZAEHLERBESUCHER) = ZIEL-ZEILE(ZAEHLERBESUCHER)
+                AND STELLE(ZAEHLERBESUCHER) =
+                    ZIEL-STELLE(ZAEHLERBESUCHER))
                  MOVE 'AM AUSGANG'       TO PFAD(ZAEHLERBESUCHER)
                  MOVE 0                  TO PFAD-LAENGE(ZAEHLERBESUCHER)
       *        GüLTIGER BESUCHER -> VARIABLEN INITIALISEREN, WEG SUCHEN
                WHEN OTHER
                  INITIALIZE WEITEREVARIABLEN
-                 MOVE 0                       TO ZAEHLERZUSTAND
                  MOVE ZEILE(ZAEHLERBESUCHER)  TO ZAEHLERZEILE
                  MOVE STELLE(ZAEHLERBESUCHER) TO ZAEHLERSTELLE
-                 MOVE 0    TO AKTPFAD-LAENGE 
                  MOVE 9999 TO PFAD-LAENGE(ZAEHLERBESUCHER)
-                 PERFORM WEG-SUCHEN UNTIL ALLEGEFUNDEN = 1
+                 PERFORM BFS-WEG-SUCHEN
+                 IF WS-BS-GEFUNDEN = 1
+                    PERFORM BFS-PFAD-ZURUECKVERFOLGEN
+                 END-IF
                  IF PFAD-LAENGE(ZAEHLERBESUCHER) = 9999
-                    MOVE 'BESUCHER HAT KEINEN AUSGANG' 
-                        TO PFAD(ZAEHLERBESUCHER) 
+                    IF WS-PFAD-ZU-LANG = 1
+                       MOVE 'WEG ZU LANG' TO PFAD(ZAEHLERBESUCHER)
+                    ELSE
+                       MOVE 'BESUCHER HAT KEINEN AUSGANG'
+                           TO PFAD(ZAEHLERBESUCHER)
+                    END-IF
                  END-IF
               END-EVALUATE 
               ADD 1 TO ZAEHLERBESUCHER
@@ -90,136 +130,153 @@
            EXIT PROGRAM.
        STEUERUNG-EXIT. EXIT.      
 
-       WEG-SUCHEN SECTION.
-      *    IN WELCHE RICHTUNG?
-           IF (AKTPFAD(AKTPFAD-LAENGE:1) = 'U' AND ZUSTAND = 0)
-           OR (AKTPFAD(AKTPFAD-LAENGE:1) = 'L' AND ZUSTAND = 1)
-           OR (AKTPFAD(AKTPFAD-LAENGE:1) = 'H' AND ZUSTAND = 2)
-           OR (AKTPFAD(AKTPFAD-LAENGE:1) = 'R' AND ZUSTAND = 3)
-              ADD 1 TO ZUSTAND
-           END-IF       
-           EVALUATE TRUE
-           WHEN ZUSTAND = 0
-      *    BREADCRUMB SETZTEN     
-              MOVE '.' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-              SUBTRACT 1 FROM ZAEHLERZEILE
-              ADD      1 TO AKTPFAD-LAENGE
-              MOVE 'H'   TO AKTPFAD(AKTPFAD-LAENGE:1)
-           WHEN ZUSTAND = 1
-              MOVE '.' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-              ADD      1 TO ZAEHLERSTELLE
-              ADD      1 TO AKTPFAD-LAENGE
-              MOVE 'R'   TO AKTPFAD(AKTPFAD-LAENGE:1)
-           WHEN ZUSTAND = 2
-              MOVE '.' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-              ADD      1 TO ZAEHLERZEILE
-              ADD      1 TO AKTPFAD-LAENGE
-              MOVE 'U'   TO AKTPFAD(AKTPFAD-LAENGE:1)
-           WHEN ZUSTAND = 3
-              MOVE '.' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-              SUBTRACT 1 FROM ZAEHLERSTELLE
-              ADD      1 TO AKTPFAD-LAENGE
-              MOVE 'L'   TO AKTPFAD(AKTPFAD-LAENGE:1)
-           END-EVALUATE       
-      *    AKTUELLES ZEICHEN UND ZEILE SPEICHERN, ZUSTAND AKTUALISIEREN
-           MOVE LABZEILE(ZAEHLERZEILE)    TO AKTZEILE
-           MOVE AKTZEILE(ZAEHLERSTELLE:1) TO AKTZEICHEN
-           MOVE 0                         TO ZUSTAND       
-      *    ÜBERPRÜFEN OB ZURÜCK GEGANGEN WERDEN MUSS
-           IF   ZAEHLERSTELLE = 1
-           OR   ZAEHLERZEILE  = 1
-           OR   ZAEHLERSTELLE = ENDEZEILE
-           OR   ZAEHLERZEILE  = LETZTEZEILE
-           OR   AKTPFAD-LAENGE > PFAD-LAENGE(ZAEHLERBESUCHER)
-              EVALUATE TRUE
+       BFS-WEG-SUCHEN SECTION.
+      *    BREITENSUCHE: ALLE ERREICHBAREN FELDER SCHICHTWEISE ÜBER EINE
+      *    WARTESCHLANGE ABSUCHEN, BIS DER RAND (ODER DAS VORGEGEBENE
+      *    ZIEL) GEFUNDEN WIRD - DER ERSTE FUND IST GARANTIERT DER
+      *    KÜRZESTE WEG, OHNE DASS WIE BEIM FRÜHEREN BACKTRACKING ERST
+      *    JEDE MÖGLICHE ROUTE DURCHPROBIERT WERDEN MUSS
+           INITIALIZE WS-BS-BESUCHT.
+           INITIALIZE WS-BS-RICHTUNG.
+           MOVE 0 TO WS-BS-GEFUNDEN.
+           MOVE 1 TO WS-BS-KOPF.
+           MOVE 1 TO WS-BS-ENDE.
+           MOVE ZAEHLERZEILE  TO WS-BS-WARTE-Z(WS-BS-ENDE).
+           MOVE ZAEHLERSTELLE TO WS-BS-WARTE-S(WS-BS-ENDE).
+           MOVE 1 TO WS-BS-BESUCHT-S(ZAEHLERZEILE ZAEHLERSTELLE).
+           ADD 1 TO WS-BS-ENDE.
+           PERFORM UNTIL WS-BS-GEFUNDEN = 1 OR WS-BS-KOPF >= WS-BS-ENDE
+              MOVE WS-BS-WARTE-Z(WS-BS-KOPF) TO WS-BS-AKTZ
+              MOVE WS-BS-WARTE-S(WS-BS-KOPF) TO WS-BS-AKTS
+              ADD 1 TO WS-BS-KOPF
+              IF (ZIEL-ZEILE(ZAEHLERBESUCHER) NOT = 0
+                 AND WS-BS-AKTZ = ZIEL-ZEILE(ZAEHLERBESUCHER)
+                 AND WS-BS-AKTS = ZIEL-STELLE(ZAEHLERBESUCHER))
+              OR (ZIEL-ZEILE(ZAEHLERBESUCHER) = 0
+                 AND (WS-BS-AKTZ = 1 OR WS-BS-AKTZ = LETZTEZEILE
+                  OR  WS-BS-AKTS = 1 OR WS-BS-AKTS = ENDEZEILE))
+                 MOVE 1          TO WS-BS-GEFUNDEN
+                 MOVE WS-BS-AKTZ TO WS-BS-ZIELZ
+                 MOVE WS-BS-AKTS TO WS-BS-ZIELS
+              ELSE
+                 PERFORM BFS-NACHBAR-H
+                 PERFORM BFS-NACHBAR-R
+                 PERFORM BFS-NACHBAR-U
+                 PERFORM BFS-NACHBAR-L
+              END-IF
+           END-PERFORM.
+       BFS-WEG-SUCHEN-EXIT. EXIT.
 
-               WHEN  AKTZEICHEN = 'X'  OR  AKTZEICHEN = '.'
-                  MOVE    4 TO ZUSTAND
-                  PERFORM ZUSTAND-SETZEN UNTIL ZUSTAND NOT = 4
-                  
-              WHEN  AKTPFAD-LAENGE > PFAD-LAENGE(ZAEHLERBESUCHER)
-                  MOVE    4 TO ZUSTAND
-                  PERFORM ZUSTAND-SETZEN UNTIL ZUSTAND NOT = 4
+       BFS-NACHBAR-H SECTION.
+      *    NACHBAR OBEN (ZEILE-1): IM RASTER, OFFEN UND UNBESUCHT?
+           IF WS-BS-AKTZ > 1
+              SUBTRACT 1 FROM WS-BS-AKTZ GIVING WS-BS-NEUZ
+              MOVE WS-BS-AKTS TO WS-BS-NEUS
+              MOVE LABZEILE(WS-BS-NEUZ) TO AKTZEILE
+              IF AKTZEILE(WS-BS-NEUS:1) NOT = LEG-WAND
+               AND WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS) = 0
+                 MOVE 1   TO WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE 'H' TO WS-BS-RICHTUNG-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE WS-BS-NEUZ TO WS-BS-WARTE-Z(WS-BS-ENDE)
+                 MOVE WS-BS-NEUS TO WS-BS-WARTE-S(WS-BS-ENDE)
+                 ADD 1 TO WS-BS-ENDE
+              END-IF
+           END-IF.
+       BFS-NACHBAR-H-EXIT. EXIT.
 
-               WHEN  AKTPFAD-LAENGE > 2499
-                  MOVE    4 TO ZUSTAND
-                  PERFORM ZUSTAND-SETZEN UNTIL ZUSTAND NOT = 4
-              
-              WHEN OTHER
-      *          WURDE EIN PFAD GEFUNDEN? WENN JA IST ER KÜRZER?
-                 IF  AKTPFAD-LAENGE < PFAD-LAENGE(ZAEHLERBESUCHER)
-                    MOVE AKTPFAD-LAENGE TO PFAD-LAENGE(ZAEHLERBESUCHER)
-                    MOVE AKTPFAD        TO PFAD(ZAEHLERBESUCHER)
-                 END-IF
-                 MOVE    4 TO ZUSTAND
-                 PERFORM ZUSTAND-SETZEN UNTIL ZUSTAND NOT = 4
-              END-EVALUATE
-           ELSE
-              IF  AKTZEICHEN = 'X'  OR  AKTZEICHEN = '.'
-                  MOVE    4 TO ZUSTAND
-                  PERFORM ZUSTAND-SETZEN UNTIL ZUSTAND NOT = 4
+       BFS-NACHBAR-R SECTION.
+      *    NACHBAR RECHTS (STELLE+1): IM RASTER, OFFEN UND UNBESUCHT?
+           IF WS-BS-AKTS < ENDEZEILE
+              MOVE WS-BS-AKTZ TO WS-BS-NEUZ
+              ADD 1 TO WS-BS-AKTS GIVING WS-BS-NEUS
+              MOVE LABZEILE(WS-BS-NEUZ) TO AKTZEILE
+              IF AKTZEILE(WS-BS-NEUS:1) NOT = LEG-WAND
+               AND WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS) = 0
+                 MOVE 1   TO WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE 'R' TO WS-BS-RICHTUNG-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE WS-BS-NEUZ TO WS-BS-WARTE-Z(WS-BS-ENDE)
+                 MOVE WS-BS-NEUS TO WS-BS-WARTE-S(WS-BS-ENDE)
+                 ADD 1 TO WS-BS-ENDE
               END-IF
            END-IF.
-       WEG-SUCHEN-EXIT. EXIT.  
+       BFS-NACHBAR-R-EXIT. EXIT.
 
-       ZUSTAND-SETZEN SECTION.
-      *    WAS WAR DER VORHERIGE SCHRITT?
-           EVALUATE TRUE
-           WHEN AKTPFAD(AKTPFAD-LAENGE:1) = 'H'
-              MOVE SPACE TO AKTPFAD(AKTPFAD-LAENGE:1)
-              SUBTRACT 1 FROM AKTPFAD-LAENGE
-              ADD      1 TO ZAEHLERZEILE
-              MOVE ' ' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-      *       WURDE MAN DEN VORHERIGEN WEG UNABSICHTLICH ZURÜCK GEHEN?
-              IF AKTPFAD(AKTPFAD-LAENGE:1) = 'L'
-                 MOVE 2 TO ZUSTAND
-              ELSE
-                 MOVE 1 TO ZUSTAND
+       BFS-NACHBAR-U SECTION.
+      *    NACHBAR UNTEN (ZEILE+1): IM RASTER, OFFEN UND UNBESUCHT?
+           IF WS-BS-AKTZ < LETZTEZEILE
+              ADD 1 TO WS-BS-AKTZ GIVING WS-BS-NEUZ
+              MOVE WS-BS-AKTS TO WS-BS-NEUS
+              MOVE LABZEILE(WS-BS-NEUZ) TO AKTZEILE
+              IF AKTZEILE(WS-BS-NEUS:1) NOT = LEG-WAND
+               AND WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS) = 0
+                 MOVE 1   TO WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE 'U' TO WS-BS-RICHTUNG-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE WS-BS-NEUZ TO WS-BS-WARTE-Z(WS-BS-ENDE)
+                 MOVE WS-BS-NEUS TO WS-BS-WARTE-S(WS-BS-ENDE)
+                 ADD 1 TO WS-BS-ENDE
               END-IF
-           WHEN AKTPFAD(AKTPFAD-LAENGE:1) = 'R'
-              MOVE SPACE TO AKTPFAD(AKTPFAD-LAENGE:1)
-              SUBTRACT 1 FROM AKTPFAD-LAENGE
-              SUBTRACT 1 FROM ZAEHLERSTELLE
-              MOVE ' ' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-              IF AKTPFAD(AKTPFAD-LAENGE:1) = 'H'
-                 MOVE 3 TO ZUSTAND
-              ELSE
-                 MOVE 2 TO ZUSTAND
+           END-IF.
+       BFS-NACHBAR-U-EXIT. EXIT.
+
+       BFS-NACHBAR-L SECTION.
+      *    NACHBAR LINKS (STELLE-1): IM RASTER, OFFEN UND UNBESUCHT?
+           IF WS-BS-AKTS > 1
+              MOVE WS-BS-AKTZ TO WS-BS-NEUZ
+              SUBTRACT 1 FROM WS-BS-AKTS GIVING WS-BS-NEUS
+              MOVE LABZEILE(WS-BS-NEUZ) TO AKTZEILE
+              IF AKTZEILE(WS-BS-NEUS:1) NOT = LEG-WAND
+               AND WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS) = 0
+                 MOVE 1   TO WS-BS-BESUCHT-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE 'L' TO WS-BS-RICHTUNG-S(WS-BS-NEUZ WS-BS-NEUS)
+                 MOVE WS-BS-NEUZ TO WS-BS-WARTE-Z(WS-BS-ENDE)
+                 MOVE WS-BS-NEUS TO WS-BS-WARTE-S(WS-BS-ENDE)
+                 ADD 1 TO WS-BS-ENDE
               END-IF
-           WHEN AKTPFAD(AKTPFAD-LAENGE:1) = 'U'
-              MOVE SPACE TO AKTPFAD(AKTPFAD-LAENGE:1)
-              SUBTRACT 1 FROM AKTPFAD-LAENGE
-              SUBTRACT 1 FROM ZAEHLERZEILE
-              MOVE ' ' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-              IF AKTPFAD(AKTPFAD-LAENGE:1) = 'R'
-                 MOVE 4 TO ZUSTAND
+           END-IF.
+       BFS-NACHBAR-L-EXIT. EXIT.
+
+       BFS-PFAD-ZURUECKVERFOLGEN SECTION.
+      *    VOM ZIEL RÜCKWÄRTS ÜBER WS-BS-RICHTUNG BIS ZUM BESUCHER
+      *    ZURÜCKLAUFEN UND DABEI DIE UMGEKEHRTE SCHRITTFOLGE IN AKTPFAD
+      *    AUFBAUEN; ANSCHLIESSEND GESPIEGELT NACH PFAD ÜBERTRAGEN, DAMIT
+      *    DER WEG WIEDER VOM START BIS ZUM ZIEL GELESEN WIRD
+           MOVE WS-BS-ZIELZ TO WS-BS-RUECKZ.
+           MOVE WS-BS-ZIELS TO WS-BS-RUECKS.
+           MOVE 0 TO AKTPFAD-LAENGE.
+           PERFORM UNTIL (WS-BS-RUECKZ = ZAEHLERZEILE
+                      AND WS-BS-RUECKS = ZAEHLERSTELLE)
+                      OR  WS-PFAD-ZU-LANG = 1
+              ADD 1 TO AKTPFAD-LAENGE
+              IF AKTPFAD-LAENGE > 2500
+                 MOVE 1 TO WS-PFAD-ZU-LANG
               ELSE
-                 MOVE 3 TO ZUSTAND
-              END-IF
-           WHEN AKTPFAD(AKTPFAD-LAENGE:1) = 'L'
-              MOVE SPACE TO AKTPFAD(AKTPFAD-LAENGE:1)
-              SUBTRACT 1 FROM AKTPFAD-LAENGE
-              ADD      1 TO   ZAEHLERSTELLE
-              MOVE ' ' TO LABZEILE(ZAEHLERZEILE)(ZAEHLERSTELLE:1)
-           END-EVALUATE.       
-      *    IST MAN WIEDER BEIM BESUCHER ANGEKOMMEN?
-           IF AKTPFAD-LAENGE < 1
-              ADD  1              TO ZAEHLERZUSTAND
-              MOVE ZAEHLERZUSTAND TO ZUSTAND
-      *    WURDE JEDER MÖGLICHE PFAD GEFUNDEN?
-              IF ZAEHLERZUSTAND > 3
-                 MOVE    1  TO ALLEGEFUNDEN              
+                 MOVE WS-BS-RICHTUNG-S(WS-BS-RUECKZ WS-BS-RUECKS)
+                    TO AKTPFAD(AKTPFAD-LAENGE:1)
+                 EVALUATE AKTPFAD(AKTPFAD-LAENGE:1)
+                    WHEN 'H' ADD      1 TO WS-BS-RUECKZ
+                    WHEN 'R' SUBTRACT 1 FROM WS-BS-RUECKS
+                    WHEN 'U' SUBTRACT 1 FROM WS-BS-RUECKZ
+                    WHEN 'L' ADD      1 TO WS-BS-RUECKS
+                 END-EVALUATE
               END-IF
+           END-PERFORM.
+           IF WS-PFAD-ZU-LANG NOT = 1
+              MOVE AKTPFAD-LAENGE TO PFAD-LAENGE(ZAEHLERBESUCHER)
+              PERFORM VARYING WS-BS-I FROM 1 BY 1
+                 UNTIL WS-BS-I > AKTPFAD-LAENGE
+                 COMPUTE WS-BS-J = AKTPFAD-LAENGE - WS-BS-I + 1
+                 MOVE AKTPFAD(WS-BS-J:1)
+                    TO PFAD(ZAEHLERBESUCHER)(WS-BS-I:1)
+              END-PERFORM
            END-IF.
-       ZUSTAND-SETZEN-EXIT. EXIT. 
-             
+       BFS-PFAD-ZURUECKVERFOLGEN-EXIT. EXIT.
+
        INITIALISIEREN SECTION.
            INITIALIZE ZAEHLER.
            INITIALIZE WEITEREVARIABLEN.
            MOVE 1 TO ZAEHLERZEILE.
            MOVE 1 TO ZAEHLERSTELLE.
            MOVE 1 TO ZAEHLERBESUCHER.
-           MOVE 0 TO ZAEHLERZUSTAND.
        INITIALISIEREN-EXIT. EXIT.
        END PROGRAM LABWEG.
        
\ No newline at end of file
