@@ -23,49 +23,86 @@
        WORKING-STORAGE SECTION.
       *****************************************************************
       * ZAEHLER
-       01 ZAEHLERZEILE               PIC 9(2)  VALUE 1.
-       01 ZAEHLERLABYRINTH           PIC 9(2)  VALUE 1.
-       01 LETZTESZEICHEN             PIC 9(2)  VALUE 1.
-       01 ZAEHLERISTBUCHSTABE        PIC 9(2)  VALUE 1.
+       01 ZAEHLERZEILE               PIC 9(3)  VALUE 1.
+       01 ZAEHLERLABYRINTH           PIC 9(3)  VALUE 1.
+       01 LETZTESZEICHEN             PIC 9(3)  VALUE 1.
+       01 ZAEHLERISTBUCHSTABE        PIC 9(3)  VALUE 1.
       * MAX 100 BESONDERE PUNKTE
        01 ANZBESPUNKTE               PIC 9(3)  VALUE 0.
-      * MAX 5 BESUCHER
-       01 ANZBESUCHER                PIC 9     VALUE 1.
+      * AUFGESCHLUESSELTE ZAEHLER FUER DIE STATISTIK
+       01 WS-ANZAUSGAENGE            PIC 9(3)  VALUE 0.
+       01 WS-ANZSACKGASSEN           PIC 9(3)  VALUE 0.
+       01 WS-ANZKREUZUNGEN           PIC 9(3)  VALUE 0.
+      * MAX 15 BESUCHER
+       01 ANZBESUCHER                PIC 99    VALUE 1.
        01 ANZRICHTUNGEN              PIC 9     VALUE 0.
       * BOOLSCHE VARIABLEN
        01 KEINDOPPELFELD             PIC 9     VALUE 0.
        01 BUCHSTABE                  PIC 9     VALUE 0.
        01 ENDEGEFUNDEN               PIC 9     VALUE 0.
       * SONSTIGE VARIABLEN
-       01 AKTUELLEZEILE              PIC X(50).
+       01 AKTUELLEZEILE              PIC X(132).
        01 ZEICHEN                    PIC X.
-       01 DIFFERENZ                  PIC 9(2)  VALUE 0.
+       01 DIFFERENZ                  PIC 9(3)  VALUE 0.
+       01 WS-NEUEMELDUNG             PIC X(50).
+       01 MELDUNG-BESUCHERVOLL       PIC 9     VALUE 0.
+       01 MELDUNG-ZUVIELEPUNKTE      PIC 9     VALUE 0.
+      * FLUTFUELLUNG ZUR ERREICHBARKEITSPRUEFUNG
+       01 ERREICHT.
+           05 ERREICHT-ZEILE OCCURS 132.
+               10 ERREICHT-STELLE OCCURS 132 PIC 9.
+       01 FLUT-GEAENDERT             PIC 9     VALUE 0.
+       01 FLUT-ZEILE                 PIC 999   VALUE 1.
+       01 FLUT-STELLE                PIC 999   VALUE 1.
+       01 REGIONGROESSE              PIC 9(5)  VALUE 0.
+       01 WS-BESUCHERINDEX           PIC 99    VALUE 1.
+       01 WS-GEFUNDEN-AUSGANG        PIC 9     VALUE 0.
+       01 WS-NACHBAR-ERREICHT        PIC 9     VALUE 0.
+      * HILFSVARIABLEN FUER DAS KONFIGURIERBARE ZEICHENLEGENDE
+       01 WS-IST-RESERVIERT          PIC 9     VALUE 0.
+       01 WS-RESERVIERTZAEHLER       PIC 99    VALUE 1.
       /
       ******************************************************************
        LINKAGE SECTION.
       ******************************************************************
        01  LABYRINTH.
-           05  LABZEILE OCCURS 50 PIC X(50).
-           05  LETZTEZEILE        PIC 99.
-           05  ENDEZEILE          PIC 99.
+           05  LABZEILE OCCURS 132 PIC X(132).
+           05  LETZTEZEILE        PIC 999.
+           05  ENDEZEILE          PIC 999.
        01  POSBESUCH.
-           05  BESUCHER OCCURS 5.
-               10 ZEILE           PIC 99.
-               10 STELLE          PIC 99.
-           05  WEGE     OCCURS 5.
+           05  BESUCHER OCCURS 15.
+               10 ZEILE           PIC 999.
+               10 STELLE          PIC 999.
+               10 BESUCHERZEICHEN PIC X(1).
+               10 ZIEL-ZEILE      PIC 999.
+               10 ZIEL-STELLE     PIC 999.
+           05  WEGE     OCCURS 15.
                10 PFAD            PIC X(2500).
                10 PFAD-LAENGE     PIC 9999.
-       01  FEHLERMELDUNG          PIC X(50)       VALUE '#'.
+       01  FEHLERLISTE.
+           05  FEHLERANZAHL       PIC 99      VALUE 0.
+           05  FEHLER-EINTRAG OCCURS 20 PIC X(50).
+       01  STATISTIK.
+           05  STAT-AUSGAENGE     PIC 9(3).
+           05  STAT-SACKGASSEN    PIC 9(3).
+           05  STAT-KREUZUNGEN    PIC 9(3).
+           05  STAT-BESUCHER      PIC 99.
+       01  LEGENDE.
+           05  LEG-WAND           PIC X(1).
+           05  LEG-OFFEN          PIC X(1).
+           05  LEG-ANZRESERVIERT  PIC 99.
+           05  LEG-RESERVIERT OCCURS 10 PIC X(1).
       /
       ******************************************************************
-       PROCEDURE DIVISION USING LABYRINTH, POSBESUCH, FEHLERMELDUNG.
+       PROCEDURE DIVISION USING LABYRINTH, POSBESUCH, FEHLERLISTE,
+           STATISTIK, LEGENDE.
       ******************************************************************
        STEUERUNG SECTION.
            PERFORM INITIALISIEREN.
       * DIMENSION FESTLEGEN UND ÜBERPRÜFEN
-           PERFORM UNTIL ZAEHLERLABYRINTH > 50
+           PERFORM UNTIL ZAEHLERLABYRINTH > 132
               MOVE LABZEILE(ZAEHLERLABYRINTH) TO AKTUELLEZEILE
-              MOVE 50 TO ZAEHLERZEILE
+              MOVE 132 TO ZAEHLERZEILE
               INITIALIZE ENDEGEFUNDEN
               IF AKTUELLEZEILE = SPACE THEN
                  MOVE 0 TO LETZTESZEICHEN
@@ -121,80 +158,203 @@
            END-PERFORM.
 
            IF ANZBESUCHER = 1
-              MOVE "KEINE BESUCHER VORHANDEN" TO FEHLERMELDUNG
+              MOVE "KEINE BESUCHER VORHANDEN" TO WS-NEUEMELDUNG
+              PERFORM FEHLER-HINZUFUEGEN
+           ELSE
+      * JEDEN BESUCHERBEREICH AUF EINEN AUSGANG HIN FLUTFUELLEN
+              PERFORM ERREICHBARKEIT-PRUEFEN
            END-IF.
-           
+
+           MOVE WS-ANZAUSGAENGE  TO STAT-AUSGAENGE.
+           MOVE WS-ANZSACKGASSEN TO STAT-SACKGASSEN.
+           MOVE WS-ANZKREUZUNGEN TO STAT-KREUZUNGEN.
+           MOVE ANZBESUCHER      TO STAT-BESUCHER.
+           SUBTRACT 1 FROM STAT-BESUCHER.
+
            EXIT PROGRAM.
        STEUERUNG-EXIT. EXIT.
-      
+
        PRUEFPUNKT SECTION.
            MOVE AKTUELLEZEILE(ZAEHLERZEILE:1) TO ZEICHEN.
       * IST ES EIN ZUGELASSENES ZEICHEN?
-           IF ZEICHEN IS NOT ALPHABETIC
+           IF ZEICHEN IS NOT ALPHABETIC AND ZEICHEN NOT = LEG-WAND
+            AND ZEICHEN NOT = LEG-OFFEN AND ZEICHEN NOT = SPACE
               MOVE "EIN NICHTZUGELASSENES ZEICHEN ENTHALTEN"
-               TO FEHLERMELDUNG
-              EXIT PROGRAM
-           END-IF.
+               TO WS-NEUEMELDUNG
+              PERFORM FEHLER-HINZUFUEGEN
+           ELSE
       * IST ES EIN RANDZEICHEN > AUSGANG?
-           IF ZAEHLERZEILE   = ENDEZEILE   OR
-            ZAEHLERLABYRINTH = LETZTEZEILE OR
-            ZAEHLERZEILE     = 1           OR
-            ZAEHLERLABYRINTH = 1
-              IF ZEICHEN = ' '
-                 ADD 1 TO ANZBESPUNKTE
+              IF ZAEHLERZEILE   = ENDEZEILE   OR
+               ZAEHLERLABYRINTH = LETZTEZEILE OR
+               ZAEHLERZEILE     = 1           OR
+               ZAEHLERLABYRINTH = 1
+                 IF ZEICHEN = LEG-OFFEN OR ZEICHEN = SPACE
+                    ADD 1 TO ANZBESPUNKTE
+                    ADD 1 TO WS-ANZAUSGAENGE
+                 END-IF
               END-IF
-           END-IF.
       * IST ES EIN BESUCHER?
-           IF ZEICHEN IS ALPHABETIC AND ZEICHEN NOT = 'X'
-            AND ZEICHEN NOT = SPACE
-              IF ANZBESUCHER < 6
-                 MOVE ZAEHLERLABYRINTH TO ZEILE(ANZBESUCHER)
-                 MOVE ZAEHLERZEILE     TO STELLE(ANZBESUCHER)
-                 ADD 1 TO ANZBESUCHER
-              ELSE
-                 MOVE "ZU VIELE BESUCHER" TO FEHLERMELDUNG
-                 EXIT PROGRAM
+              PERFORM ZEICHEN-RESERVIERT-PRUEFEN
+              IF ZEICHEN IS ALPHABETIC AND ZEICHEN NOT = LEG-WAND
+               AND ZEICHEN NOT = LEG-OFFEN AND ZEICHEN NOT = SPACE
+               AND WS-IST-RESERVIERT = 0
+                 IF ANZBESUCHER < 16
+                    MOVE ZAEHLERLABYRINTH TO ZEILE(ANZBESUCHER)
+                    MOVE ZAEHLERZEILE     TO STELLE(ANZBESUCHER)
+                    MOVE ZEICHEN        TO BESUCHERZEICHEN(ANZBESUCHER)
+                    ADD 1 TO ANZBESUCHER
+                 ELSE
+                    IF MELDUNG-BESUCHERVOLL = 0
+                       MOVE "ZU VIELE BESUCHER" TO WS-NEUEMELDUNG
+                       PERFORM FEHLER-HINZUFUEGEN
+                       MOVE 1 TO MELDUNG-BESUCHERVOLL
+                    END-IF
+                 END-IF
               END-IF
-           END-IF.
       * KREUZUNG ODER SACKGASSE?
-           IF ZAEHLERLABYRINTH NOT = ENDEZEILE OR
-            ZAEHLERZEILE NOT = ENDEZEILE OR
-            ZAEHLERLABYRINTH = 1 OR
-            ZAEHLERZEILE = 1
-              IF ZEICHEN = ' '
-                 PERFORM MENGERICHTUNGEN
-                 IF ANZRICHTUNGEN = 1 OR ANZRICHTUNGEN > 3
-                    ADD 1 TO ANZBESPUNKTE
+              IF ZAEHLERLABYRINTH NOT = ENDEZEILE OR
+               ZAEHLERZEILE NOT = ENDEZEILE OR
+               ZAEHLERLABYRINTH = 1 OR
+               ZAEHLERZEILE = 1
+                 IF ZEICHEN = LEG-OFFEN OR ZEICHEN = SPACE
+                    PERFORM MENGERICHTUNGEN
+                    IF ANZRICHTUNGEN = 1
+                       ADD 1 TO ANZBESPUNKTE
+                       ADD 1 TO WS-ANZSACKGASSEN
+                    END-IF
+                    IF ANZRICHTUNGEN > 3
+                       ADD 1 TO ANZBESPUNKTE
+                       ADD 1 TO WS-ANZKREUZUNGEN
+                    END-IF
                  END-IF
               END-IF
-           END-IF.
-           IF ANZBESPUNKTE > 100
-              MOVE "ZU VIELE AUSGÄNGE, SACKGASSEN UND KREUZUNGSPUNKTE"
-                 TO FEHLERMELDUNG
-              EXIT PROGRAM
+              IF ANZBESPUNKTE > 100 AND MELDUNG-ZUVIELEPUNKTE = 0
+                 MOVE "ZU VIELE AUSGAENGE, SACKGASSEN UND KREUZUNGEN"
+                    TO WS-NEUEMELDUNG
+                 PERFORM FEHLER-HINZUFUEGEN
+                 MOVE 1 TO MELDUNG-ZUVIELEPUNKTE
+              END-IF
            END-IF.
        PRUEFPUNKT-EXIT. EXIT.
-      
+
+       ZEICHEN-RESERVIERT-PRUEFEN SECTION.
+           MOVE 0 TO WS-IST-RESERVIERT.
+           MOVE 1 TO WS-RESERVIERTZAEHLER.
+           PERFORM UNTIL WS-RESERVIERTZAEHLER > LEG-ANZRESERVIERT
+              IF ZEICHEN = LEG-RESERVIERT(WS-RESERVIERTZAEHLER)
+                 MOVE 1 TO WS-IST-RESERVIERT
+              END-IF
+              ADD 1 TO WS-RESERVIERTZAEHLER
+           END-PERFORM.
+       ZEICHEN-RESERVIERT-PRUEFEN-EXIT. EXIT.
+
+       FEHLER-HINZUFUEGEN SECTION.
+           IF FEHLERANZAHL < 20
+              ADD 1 TO FEHLERANZAHL
+              MOVE WS-NEUEMELDUNG TO FEHLER-EINTRAG(FEHLERANZAHL)
+           END-IF.
+       FEHLER-HINZUFUEGEN-EXIT. EXIT.
+
+       ERREICHBARKEIT-PRUEFEN SECTION.
+           MOVE 1 TO WS-BESUCHERINDEX.
+           PERFORM UNTIL WS-BESUCHERINDEX >= ANZBESUCHER
+              INITIALIZE ERREICHT
+              MOVE 1 TO ERREICHT-STELLE(ZEILE(WS-BESUCHERINDEX)
+                                         STELLE(WS-BESUCHERINDEX))
+              MOVE 1 TO REGIONGROESSE
+              MOVE 0 TO WS-GEFUNDEN-AUSGANG
+              IF ZEILE(WS-BESUCHERINDEX)  = 1
+               OR ZEILE(WS-BESUCHERINDEX) = LETZTEZEILE
+               OR STELLE(WS-BESUCHERINDEX) = 1
+               OR STELLE(WS-BESUCHERINDEX) = ENDEZEILE
+                 MOVE 1 TO WS-GEFUNDEN-AUSGANG
+              END-IF
+              MOVE 1 TO FLUT-GEAENDERT
+              PERFORM UNTIL FLUT-GEAENDERT = 0
+                 MOVE 0 TO FLUT-GEAENDERT
+                 PERFORM VARYING FLUT-ZEILE FROM 1 BY 1
+                         UNTIL FLUT-ZEILE > LETZTEZEILE
+                    MOVE LABZEILE(FLUT-ZEILE) TO AKTUELLEZEILE
+                    PERFORM VARYING FLUT-STELLE FROM 1 BY 1
+                            UNTIL FLUT-STELLE > ENDEZEILE
+                       IF AKTUELLEZEILE(FLUT-STELLE:1) NOT = LEG-WAND
+                        AND ERREICHT-STELLE(FLUT-ZEILE FLUT-STELLE) = 0
+                          PERFORM NACHBARN-PRUEFEN
+                          IF WS-NACHBAR-ERREICHT = 1
+                             MOVE 1 TO
+                                ERREICHT-STELLE(FLUT-ZEILE FLUT-STELLE)
+                             ADD 1 TO REGIONGROESSE
+                             MOVE 1 TO FLUT-GEAENDERT
+                             IF FLUT-ZEILE = 1
+                              OR FLUT-ZEILE = LETZTEZEILE
+                              OR FLUT-STELLE = 1
+                              OR FLUT-STELLE = ENDEZEILE
+                                MOVE 1 TO WS-GEFUNDEN-AUSGANG
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-PERFORM
+                 END-PERFORM
+              END-PERFORM
+              IF WS-GEFUNDEN-AUSGANG = 0
+                 STRING 'BEREICH OHNE AUSGANG, BESUCHER '
+                    WS-BESUCHERINDEX ', GROESSE ' REGIONGROESSE
+                    DELIMITED BY SIZE INTO WS-NEUEMELDUNG
+                 END-STRING
+                 PERFORM FEHLER-HINZUFUEGEN
+              END-IF
+              ADD 1 TO WS-BESUCHERINDEX
+           END-PERFORM.
+       ERREICHBARKEIT-PRUEFEN-EXIT. EXIT.
+
+       NACHBARN-PRUEFEN SECTION.
+           MOVE 0 TO WS-NACHBAR-ERREICHT.
+           IF FLUT-ZEILE > 1
+              IF ERREICHT-STELLE(FLUT-ZEILE - 1 FLUT-STELLE) = 1
+                 MOVE 1 TO WS-NACHBAR-ERREICHT
+              END-IF
+           END-IF.
+           IF FLUT-ZEILE < LETZTEZEILE
+              IF ERREICHT-STELLE(FLUT-ZEILE + 1 FLUT-STELLE) = 1
+                 MOVE 1 TO WS-NACHBAR-ERREICHT
+              END-IF
+           END-IF.
+           IF FLUT-STELLE > 1
+              IF ERREICHT-STELLE(FLUT-ZEILE FLUT-STELLE - 1) = 1
+                 MOVE 1 TO WS-NACHBAR-ERREICHT
+              END-IF
+           END-IF.
+           IF FLUT-STELLE < ENDEZEILE
+              IF ERREICHT-STELLE(FLUT-ZEILE FLUT-STELLE + 1) = 1
+                 MOVE 1 TO WS-NACHBAR-ERREICHT
+              END-IF
+           END-IF.
+       NACHBARN-PRUEFEN-EXIT. EXIT.
+
        MENGERICHTUNGEN SECTION.
               MOVE 0 TO ANZRICHTUNGEN.
               SUBTRACT 1 FROM ZAEHLERLABYRINTH.
               MOVE LABZEILE(ZAEHLERLABYRINTH) TO AKTUELLEZEILE.
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = ' '
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-OFFEN
+               OR AKTUELLEZEILE(ZAEHLERZEILE:1) = SPACE
                  ADD 1 TO ANZRICHTUNGEN
               END-IF.
               ADD 2 TO ZAEHLERLABYRINTH.
               MOVE LABZEILE(ZAEHLERLABYRINTH) TO AKTUELLEZEILE.
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = ' '
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-OFFEN
+               OR AKTUELLEZEILE(ZAEHLERZEILE:1) = SPACE
                  ADD 1 TO ANZRICHTUNGEN
               END-IF.
               SUBTRACT 1 FROM ZAEHLERLABYRINTH.
               MOVE LABZEILE(ZAEHLERLABYRINTH) TO AKTUELLEZEILE.
               SUBTRACT 1 FROM ZAEHLERZEILE.
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = ' '
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-OFFEN
+               OR AKTUELLEZEILE(ZAEHLERZEILE:1) = SPACE
                  ADD 1 TO ANZRICHTUNGEN
               END-IF.
               ADD 2 TO ZAEHLERZEILE.
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = ' '
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-OFFEN
+               OR AKTUELLEZEILE(ZAEHLERZEILE:1) = SPACE
                  ADD 1 TO ANZRICHTUNGEN
               END-IF.
               SUBTRACT 1 FROM ZAEHLERZEILE.
@@ -203,16 +363,16 @@
        ZWEIERFELD SECTION.
               INITIALIZE KEINDOPPELFELD.
               ADD 1 TO ZAEHLERZEILE.
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = 'X'
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-WAND
                  MOVE 1 TO KEINDOPPELFELD
               END-IF.
               ADD 1 TO ZAEHLERLABYRINTH.
               MOVE LABZEILE(ZAEHLERLABYRINTH) TO AKTUELLEZEILE
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = 'X'
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-WAND
                  MOVE 1 TO KEINDOPPELFELD
               END-IF.
               SUBTRACT 1 FROM ZAEHLERZEILE.
-              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = 'X'
+              IF AKTUELLEZEILE(ZAEHLERZEILE:1) = LEG-WAND
                  MOVE 1 TO KEINDOPPELFELD
               END-IF.
               SUBTRACT 1 FROM ZAEHLERLABYRINTH.
@@ -220,18 +380,21 @@
               IF KEINDOPPELFELD = 0
                   STRING '2x2 FELD BEI ZEILE: ' ZAEHLERLABYRINTH
                          ', ZEICHEN: ' ZAEHLERZEILE
-                  DELIMITED BY SIZE INTO FEHLERMELDUNG
+                  DELIMITED BY SIZE INTO WS-NEUEMELDUNG
+                  PERFORM FEHLER-HINZUFUEGEN
                   DISPLAY '2x2 FELD BEI ZEILE: ' ZAEHLERLABYRINTH
                          ', ZEICHEN: ' ZAEHLERZEILE
                   DISPLAY 'LETZTEZEILE:' LETZTEZEILE
-                  EXIT PROGRAM
               END-IF.
        ZWEIERFELD-EXIT. EXIT.
-      
+
        INITIALISIEREN SECTION.
               INITIALIZE ENDEGEFUNDEN.
               INITIALIZE BUCHSTABE.
               INITIALIZE ANZBESPUNKTE.
+              INITIALIZE WS-ANZAUSGAENGE.
+              INITIALIZE WS-ANZSACKGASSEN.
+              INITIALIZE WS-ANZKREUZUNGEN.
               INITIALIZE KEINDOPPELFELD.
               INITIALIZE AKTUELLEZEILE.
               INITIALIZE LETZTESZEICHEN.
@@ -244,6 +407,18 @@
               INITIALIZE ANZBESUCHER.
               INITIALIZE ANZRICHTUNGEN.
               INITIALIZE DIFFERENZ.
+              INITIALIZE FEHLERLISTE.
+              INITIALIZE STATISTIK.
+              INITIALIZE MELDUNG-BESUCHERVOLL.
+              INITIALIZE MELDUNG-ZUVIELEPUNKTE.
+              INITIALIZE ERREICHT.
+              INITIALIZE FLUT-GEAENDERT.
+              INITIALIZE REGIONGROESSE.
+              INITIALIZE WS-BESUCHERINDEX.
+              INITIALIZE WS-GEFUNDEN-AUSGANG.
+              INITIALIZE WS-NACHBAR-ERREICHT.
+              INITIALIZE WS-IST-RESERVIERT.
+              INITIALIZE WS-RESERVIERTZAEHLER.
               MOVE 0                            TO ANZBESPUNKTE.
               MOVE 1                            TO LETZTESZEICHEN.
               MOVE 1                            TO LETZTEZEILE.
