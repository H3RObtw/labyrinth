@@ -0,0 +1,67 @@
+//LABYBAT  JOB (ACCTNO),'LABYRINTH NACHTLAUF',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LABYBAT - NAECHTLICHER BATCH-LAUF DER LABYRINTH-ANWENDUNG     *
+//*                                                                *
+//* ZWEI GETRENNTE SCHRITTE STATT EINES MONOLITHISCHEN LAUFS:     *
+//*   STEP010  VALIDIERUNG   - PRUEFT ALLE DATEIEN AUS             *
+//*                             resources/Filenames.txt, OHNE      *
+//*                             DIE WEGSUCHE (LABWEG) AUSZUFUEHREN; *
+//*                             SETZT LABYRINTH_MODUS=PRUEFEN,     *
+//*                             SIEHE LABYRINT-APPLICATION SECTION *
+//*                             STEUERUNG UND LABYRINT SECTION     *
+//*                             STEUERUNG (REQ 019)                *
+//*   STEP020  VOLLER LAUF    - LOEST JEDE VALIDIERTE DATEI UND    *
+//*                             SCHREIBT PFAD/STATISTIK WIE BISHER;*
+//*                             LAEUFT NUR AN, WENN STEP010 MIT    *
+//*                             RC<4 ENDETE                        *
+//*                                                                *
+//* RESTART NACH EINEM ABBRUCH:                                   *
+//*   - BEIDE SCHRITTE RUFEN DASSELBE PROGRAMM MIT DEMSELBEN       *
+//*     resources/Filenames.txt AUF UND NUTZEN DAS CHECKPOINT AUS  *
+//*     REQ 009 (resources/out/CHECKPOINT.txt): JEDER SCHRITT      *
+//*     SETZT FUER SICH GENAU NACH DER ZULETZT ERFOLGREICH          *
+//*     VERARBEITETEN DATEI FORT, STATT resources/Filenames.txt    *
+//*     VON VORNE ZU DURCHLAUFEN                                   *
+//*   - BRICHT DER LAUF WAEHREND STEP020 AB, WIRD DER JOB MIT      *
+//*     RESTART=STEP020 AUF DIESEM JOB-STATEMENT RESUBMITTIERT;    *
+//*     STEP010 (BEREITS ERFOLGREICH DURCHGELAUFEN) WIRD DANN      *
+//*     UEBERSPRUNGEN UND STEP020 SETZT UEBER DAS CHECKPOINT GENAU *
+//*     NACH DER LETZTEN DATEI FORT, DIE VOR DEM ABBRUCH FERTIG    *
+//*     VERARBEITET WURDE                                          *
+//*   - BRICHT STEP010 SELBST AB, WIRD OHNE RESTART=-PARAMETER     *
+//*     RESUBMITTIERT; STEP010 NUTZT SEIN EIGENES CHECKPOINT UND   *
+//*     SETZT EBENFALLS NUR BEI DEN NOCH NICHT GEPRUEFTEN DATEIEN  *
+//*     FORT                                                        *
+//*                                                                *
+//* HINWEIS: DIESES SANDBOX-GNUCOBOL HAT KEINEN JCL-INTERPRETER;   *
+//* DER PROGRAMMNAME JE EXEC PGM= IST DER 8-STELLIGE LADEMODUL-    *
+//* ALIAS (UEBLICHE MVS-KONVENTION FUER PROGRAM-IDs UEBER 8        *
+//* ZEICHEN), NICHT DER VOLLE PROGRAM-ID-NAME AUS DEM QUELLTEXT    *
+//*                                                                *
+//* JEDES SELECT IN DIESEM PROGRAMMSATZ IST ASSIGN TO EINEM FEST   *
+//* VERDRAHTETEN resources/... PFAD (ODER EINEM WORKING-STORAGE-   *
+//* FELD, DAS AUS EINEM SOLCHEN PFAD ZUSAMMENGESETZT WIRD), NIE    *
+//* AUF EINEN DD-NAMEN - ES GIBT DESHALB BEWUSST KEINE FILENAME/   *
+//* CHKPOINT/SUMMARY/EXCEPT-DD-STATEMENTS HIER; SIE WUERDEN DIE    *
+//* DATEIBINDUNG NUR VORTAEUSCHEN, OHNE SIE ZU STEUERN. MASSGEB-   *
+//* LICH IST DAS ARBEITSVERZEICHNIS, IN DEM DER SCHRITT LAEUFT.    *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=LABYAPPL
+//STEPLIB  DD   DSN=LABYRINTH.LOADLIB,DISP=SHR
+//*        LABYRINTH_MODUS WIRD VON LABYRINT-APPLICATION PER
+//*        ACCEPT ... FROM ENVIRONMENT GELESEN, NICHT PER PARM=;
+//*        DER OS-ENVIRONMENT-VARIABLEN-EINTRAG ERFOLGT UEBER DEN
+//*        STDENV DD-NAMEN DER JOB-PROZEDUR (SITE-STANDARD FUER DEN
+//*        UNTER USS LAUFENDEN GNUCOBOL-LADEMODUL-WRAPPER)
+//STDENV   DD   *
+LABYRINTH_MODUS=PRUEFEN
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=LABYAPPL,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=LABYRINTH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
