@@ -0,0 +1,436 @@
+      ******************************************************************
+      * Author: Andreas Bauerfeind
+      * Purpose: Wartungsbildschirm zum Anzeigen und Aendern von
+      *          Besucherpositionen in einer Labyrinth-Eingabedatei,
+      *          bevor LABYRINTH-APPLICATION den Lauf ausfuehrt
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LABWART.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT LABDATEI ASSIGN TO WS-EINPFAD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-LABEIN-STATUS.
+           SELECT LEGENDEIN ASSIGN TO "resources/in/LEGENDE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-LEGENDE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD LABDATEI
+            BLOCK CONTAINS 0
+            RECORDING F
+            RECORD    132
+            LABEL RECORD IS STANDARD.
+       01 LABDATENSATZ PIC X(500).
+       FD LEGENDEIN.
+       01 LEGENDEZEILE PIC X(50).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-EINPFAD          PIC X(60).
+       01  WS-DATEINAME        PIC X(50).
+       01  WS-LABEIN-STATUS    PIC X(2)    VALUE '00'.
+       01  WS-EOF              PIC X(1)    VALUE 'N'.
+       01  WS-ZEILENZAEHLER    PIC 999     VALUE 1.
+       01  WS-SPALTENZAEHLER   PIC 999.
+       01  WS-ZEICHEN          PIC X(1).
+       01  KOPFZEILEN.
+           05  KOPFZEILE OCCURS 4 PIC X(132).
+       01  LABYRINTH.
+           05  LABZEILE OCCURS 132 PIC X(132).
+           05  LETZTEZEILE        PIC 999.
+           05  ENDEZEILE          PIC 999.
+       01  LEGENDE.
+           05  LEG-WAND           PIC X(1)    VALUE 'X'.
+           05  LEG-OFFEN          PIC X(1)    VALUE ' '.
+           05  LEG-ANZRESERVIERT  PIC 99      VALUE 0.
+           05  LEG-RESERVIERT OCCURS 10 PIC X(1).
+       01  WS-LEGENDE-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-RESERVIERTZAEHLER   PIC 99.
+       01  WS-IST-RESERVIERT      PIC 9       VALUE 0.
+       01  WS-LETZTESZEICHEN      PIC 999     VALUE 0.
+       01  WART-BESUCHER.
+           05  WART-ANZAHL        PIC 99      VALUE 0.
+           05  WB-EINTRAG OCCURS 15.
+               10 WB-NUMMER       PIC 99.
+               10 WB-ZEILE        PIC 999.
+               10 WB-STELLE       PIC 999.
+               10 WB-BUCHSTABE    PIC X(1).
+       01  WS-AUSWAHL          PIC 99      VALUE 0.
+       01  WS-AKTION           PIC X(1)    VALUE SPACE.
+       01  WS-NEUEZEILE        PIC 999     VALUE 0.
+       01  WS-NEUESTELLE       PIC 999     VALUE 0.
+       01  WS-MELDUNG          PIC X(60)   VALUE SPACES.
+
+      ******************************************************************
+       SCREEN SECTION.
+      ******************************************************************
+       01  WART-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1  VALUE "LABWART - BESUCHERPOSITIONEN".
+           05 LINE 2  COLUMN 1  VALUE "DATEI: ".
+           05 LINE 2  COLUMN 8  PIC X(50) FROM WS-DATEINAME.
+           05 LINE 4  COLUMN 1  VALUE "NR ZEILE STELLE BUCHSTABE".
+      *    FUENFZEHN FEST VERDRAHTETE ZEILEN STATT OCCURS IM SCREEN
+      *    ITEM (GNUCOBOL HAT OCCURS AUF SCREEN-EBENE NICHT
+      *    IMPLEMENTIERT); JEDE ZEILE ZEIGT EINEN FESTEN INDEX DER
+      *    WB-EINTRAG-TABELLE UND BLEIBT LEER, SOLANGE WART-ANZAHL
+      *    KLEINER ALS DER INDEX IST
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(1).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(1).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(1).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(1).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(2).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(2).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(2).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(2).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(3).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(3).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(3).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(3).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(4).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(4).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(4).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(4).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(5).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(5).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(5).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(5).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(6).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(6).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(6).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(6).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(7).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(7).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(7).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(7).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(8).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(8).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(8).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(8).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(9).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(9).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(9).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(9).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(10).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(10).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(10).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(10).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(11).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(11).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(11).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(11).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(12).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(12).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(12).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(12).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(13).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(13).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(13).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(13).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(14).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(14).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(14).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(14).
+           05 LINE PLUS 1 COLUMN 1  PIC Z9   FROM WB-NUMMER(15).
+           05 COLUMN 5            PIC ZZ9  FROM WB-ZEILE(15).
+           05 COLUMN 11           PIC ZZ9  FROM WB-STELLE(15).
+           05 COLUMN 18           PIC X(1) FROM WB-BUCHSTABE(15).
+           05 LINE PLUS 2 COLUMN 1
+                 VALUE "NR AUSWAEHLEN (0=ENDE):".
+           05 COLUMN 30 PIC 99 TO WS-AUSWAHL.
+           05 LINE PLUS 1 COLUMN 1
+                 VALUE "AKTION V=VERSCHIEBEN E=ENTFERNEN A=ABBRUCH:".
+           05 COLUMN 50 PIC X(1) TO WS-AKTION.
+           05 LINE PLUS 1 COLUMN 1 VALUE "NEUE ZEILE:".
+           05 COLUMN 20 PIC 999 TO WS-NEUEZEILE.
+           05 COLUMN 30 VALUE "NEUE STELLE:".
+           05 COLUMN 50 PIC 999 TO WS-NEUESTELLE.
+           05 LINE PLUS 2 COLUMN 1 PIC X(60) FROM WS-MELDUNG.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       STEUERUNG SECTION.
+           PERFORM INITIALISIEREN.
+           PERFORM LEGENDE-LESEN.
+           PERFORM DATEI-LESEN.
+           IF WS-LABEIN-STATUS NOT = '00'
+              DISPLAY "DATEI NICHT GEFUNDEN: " WS-EINPFAD
+              STOP RUN
+           END-IF.
+           PERFORM BESUCHER-ERMITTELN.
+           MOVE SPACES TO WS-AKTION.
+           PERFORM UNTIL WS-AKTION = 'S' OR WS-AKTION = 'A'
+              PERFORM BILDSCHIRM-ANZEIGEN
+              PERFORM EINGABE-VERARBEITEN
+           END-PERFORM.
+           IF WS-AKTION = 'S'
+              PERFORM DATEI-SCHREIBEN
+           END-IF.
+           STOP RUN.
+       STEUERUNG-EXIT. EXIT.
+
+       INITIALISIEREN SECTION.
+           INITIALIZE LABYRINTH.
+           INITIALIZE WART-BESUCHER.
+           DISPLAY "ZU BEARBEITENDE DATEI: " WITH NO ADVANCING.
+           ACCEPT WS-DATEINAME FROM COMMAND-LINE.
+           IF WS-DATEINAME = SPACES
+              ACCEPT WS-DATEINAME
+           END-IF.
+           MOVE SPACES TO WS-EINPFAD.
+           STRING "resources/in/" DELIMITED BY SIZE
+                  WS-DATEINAME     DELIMITED BY SPACE
+                  INTO WS-EINPFAD
+           END-STRING.
+       INITIALISIEREN-EXIT. EXIT.
+
+       DATEI-LESEN SECTION.
+      *    LIEST DIE VIER KOPFZEILEN (REQ 016) UNVERAENDERT IN
+      *    KOPFZEILE(1..4) EIN UND DANACH DIE RASTERZEILEN IN LABZEILE,
+      *    GENAU WIE LABYRINT'S STEUERUNG/KOPFDATEN-LESEN
+           OPEN INPUT LABDATEI.
+           IF WS-LABEIN-STATUS NOT = '00'
+              EXIT SECTION
+           END-IF.
+           MOVE 1 TO WS-ZEILENZAEHLER.
+           PERFORM UNTIL WS-ZEILENZAEHLER > 4 OR WS-EOF = "Y"
+              MOVE SPACES TO LABDATENSATZ
+              READ LABDATEI INTO LABDATENSATZ
+                 AT END MOVE "Y" TO WS-EOF
+              END-READ
+              IF WS-EOF NOT = "Y"
+                 MOVE LABDATENSATZ(1:132) TO
+                    KOPFZEILE(WS-ZEILENZAEHLER)
+                 ADD 1 TO WS-ZEILENZAEHLER
+              END-IF
+           END-PERFORM.
+           MOVE 1 TO WS-ZEILENZAEHLER.
+           PERFORM UNTIL WS-EOF = "Y"
+              MOVE SPACES TO LABDATENSATZ
+              READ LABDATEI INTO LABDATENSATZ
+                 AT END MOVE "Y" TO WS-EOF
+              END-READ
+              IF WS-EOF NOT = "Y"
+                 MOVE LABDATENSATZ(1:132)
+                    TO LABZEILE(WS-ZEILENZAEHLER)
+                 ADD 1 TO WS-ZEILENZAEHLER
+              END-IF
+           END-PERFORM.
+           COMPUTE LETZTEZEILE = WS-ZEILENZAEHLER - 1.
+           PERFORM ENDEZEILE-ERMITTELN.
+           CLOSE LABDATEI.
+       DATEI-LESEN-EXIT. EXIT.
+
+       ENDEZEILE-ERMITTELN SECTION.
+      *    SPALTENBREITE AUS DER TATSAECHLICH BELEGTEN ZEILENLAENGE
+      *    ERMITTELN (WIE LABPRUEF.cbl ES FUER DIE ECHTE VALIDIERUNG
+      *    TUT), STATT FEST AUF 132 ZU SETZEN - SONST WUERDE DIE
+      *    BEREICHSPRUEFUNG IN EINGABE-VERARBEITEN EINE NEUE STELLE
+      *    WEIT AUSSERHALB EINES SCHMALEN LABYRINTHS ZULASSEN
+           MOVE 0 TO ENDEZEILE.
+           MOVE 1 TO WS-ZEILENZAEHLER.
+           PERFORM UNTIL WS-ZEILENZAEHLER > LETZTEZEILE
+              MOVE 132 TO WS-SPALTENZAEHLER
+              MOVE 0 TO WS-LETZTESZEICHEN
+              PERFORM UNTIL WS-SPALTENZAEHLER < 1
+                         OR WS-LETZTESZEICHEN NOT = 0
+                 IF LABZEILE(WS-ZEILENZAEHLER)
+                    (WS-SPALTENZAEHLER:1) NOT = SPACE
+                    MOVE WS-SPALTENZAEHLER TO WS-LETZTESZEICHEN
+                 END-IF
+                 SUBTRACT 1 FROM WS-SPALTENZAEHLER
+              END-PERFORM
+              IF WS-LETZTESZEICHEN > ENDEZEILE
+                 MOVE WS-LETZTESZEICHEN TO ENDEZEILE
+              END-IF
+              ADD 1 TO WS-ZEILENZAEHLER
+           END-PERFORM.
+           IF ENDEZEILE = 0
+              MOVE 132 TO ENDEZEILE
+           END-IF.
+       ENDEZEILE-ERMITTELN-EXIT. EXIT.
+
+       LEGENDE-LESEN SECTION.
+      *    GENAU WIE LABYRINT.cbl's LEGENDE-LESEN: OHNE resources/
+      *    in/LEGENDE.txt GELTEN DIE STANDARDZEICHEN 'X'/' ' UND KEINE
+      *    RESERVIERTEN ZEICHEN; MIT EINER DATEI WERDEN AUCH DIE
+      *    RESERVIERTEN ZEICHEN UEBERNOMMEN, DAMIT BESUCHER-ERMITTELN
+      *    SIE NICHT FAELSCHLICH ALS BESUCHER ERKENNT
+           MOVE 'X' TO LEG-WAND.
+           MOVE ' ' TO LEG-OFFEN.
+           MOVE 0 TO LEG-ANZRESERVIERT.
+           OPEN INPUT LEGENDEIN.
+           IF WS-LEGENDE-STATUS = '00'
+              READ LEGENDEIN INTO LEGENDEZEILE
+                 AT END CONTINUE
+              END-READ
+              IF WS-LEGENDE-STATUS = '00'
+                 MOVE LEGENDEZEILE(1:1) TO LEG-WAND
+                 READ LEGENDEIN INTO LEGENDEZEILE
+                    AT END CONTINUE
+                 END-READ
+                 IF WS-LEGENDE-STATUS = '00'
+                    MOVE LEGENDEZEILE(1:1) TO LEG-OFFEN
+                    PERFORM UNTIL WS-LEGENDE-STATUS NOT = '00'
+                       READ LEGENDEIN INTO LEGENDEZEILE
+                          AT END CONTINUE
+                       END-READ
+                       IF WS-LEGENDE-STATUS = '00'
+                        AND LEG-ANZRESERVIERT < 10
+                          ADD 1 TO LEG-ANZRESERVIERT
+                          MOVE LEGENDEZEILE(1:1)
+                             TO LEG-RESERVIERT(LEG-ANZRESERVIERT)
+                       END-IF
+                    END-PERFORM
+                 END-IF
+              END-IF
+              CLOSE LEGENDEIN
+           END-IF.
+       LEGENDE-LESEN-EXIT. EXIT.
+
+       ZEICHEN-RESERVIERT-PRUEFEN SECTION.
+           MOVE 0 TO WS-IST-RESERVIERT.
+           MOVE 1 TO WS-RESERVIERTZAEHLER.
+           PERFORM UNTIL WS-RESERVIERTZAEHLER > LEG-ANZRESERVIERT
+              IF WS-ZEICHEN = LEG-RESERVIERT(WS-RESERVIERTZAEHLER)
+                 MOVE 1 TO WS-IST-RESERVIERT
+              END-IF
+              ADD 1 TO WS-RESERVIERTZAEHLER
+           END-PERFORM.
+       ZEICHEN-RESERVIERT-PRUEFEN-EXIT. EXIT.
+
+       BESUCHER-ERMITTELN SECTION.
+      *    RASTER NACH BESUCHERBUCHSTABEN ABSUCHEN, GENAU WIE LABPRUEF
+      *    ES FUER DIE ECHTE WEGSUCHE TUT ("ZEICHEN IS ALPHABETIC AND
+      *    ZEICHEN NOT = LEG-WAND"), NUR HIER ZUM ANZEIGEN/AENDERN VOR
+      *    DEM LAUF STATT ZUM FUELLEN VON POSBESUCH
+           MOVE 1 TO WS-ZEILENZAEHLER.
+           PERFORM UNTIL WS-ZEILENZAEHLER > LETZTEZEILE
+              MOVE 1 TO WS-SPALTENZAEHLER
+              PERFORM UNTIL WS-SPALTENZAEHLER > ENDEZEILE
+                 MOVE LABZEILE(WS-ZEILENZAEHLER)
+                    (WS-SPALTENZAEHLER:1) TO WS-ZEICHEN
+                 PERFORM ZEICHEN-RESERVIERT-PRUEFEN
+                 IF WS-ZEICHEN IS ALPHABETIC
+                  AND WS-ZEICHEN NOT = LEG-WAND
+                  AND WS-ZEICHEN NOT = LEG-OFFEN
+                  AND WS-IST-RESERVIERT = 0
+                  AND WART-ANZAHL < 15
+                    ADD 1 TO WART-ANZAHL
+                    MOVE WART-ANZAHL
+                       TO WB-NUMMER(WART-ANZAHL)
+                    MOVE WS-ZEILENZAEHLER
+                       TO WB-ZEILE(WART-ANZAHL)
+                    MOVE WS-SPALTENZAEHLER
+                       TO WB-STELLE(WART-ANZAHL)
+                    MOVE WS-ZEICHEN
+                       TO WB-BUCHSTABE(WART-ANZAHL)
+                 END-IF
+                 ADD 1 TO WS-SPALTENZAEHLER
+              END-PERFORM
+              ADD 1 TO WS-ZEILENZAEHLER
+           END-PERFORM.
+       BESUCHER-ERMITTELN-EXIT. EXIT.
+
+       BILDSCHIRM-ANZEIGEN SECTION.
+           MOVE SPACES TO WS-MELDUNG.
+           DISPLAY WART-SCREEN.
+       BILDSCHIRM-ANZEIGEN-EXIT. EXIT.
+
+       EINGABE-VERARBEITEN SECTION.
+           MOVE 0 TO WS-AUSWAHL.
+           MOVE SPACE TO WS-AKTION.
+           MOVE 0 TO WS-NEUEZEILE.
+           MOVE 0 TO WS-NEUESTELLE.
+           ACCEPT WART-SCREEN.
+           IF WS-AKTION = 'A' OR WS-AUSWAHL = 0
+              IF WS-AKTION NOT = 'A'
+                 MOVE 'S' TO WS-AKTION
+              END-IF
+           ELSE
+      *       WB-ZEILE = 0 KENNZEICHNET EINEN BEREITS DURCH
+      *       BESUCHER-ENTFERNEN GELOESCHTEN EINTRAG; OHNE DIESE
+      *       PRUEFUNG BLIEBE DIE NUMMER WEITER AUSWAEHLBAR UND
+      *       BESUCHER-VERSCHIEBEN WUERDE MIT INDEX 0 AUF LABZEILE
+      *       ZUGREIFEN
+              IF WS-AUSWAHL > WART-ANZAHL
+               OR WB-ZEILE(WS-AUSWAHL) = 0
+                 MOVE 'UNGUELTIGE NUMMER' TO WS-MELDUNG
+              ELSE
+                 EVALUATE WS-AKTION
+                    WHEN 'V'
+                       IF WS-NEUEZEILE > 0
+                        AND WS-NEUEZEILE NOT > LETZTEZEILE
+                        AND WS-NEUESTELLE > 0
+                        AND WS-NEUESTELLE NOT > ENDEZEILE
+                          PERFORM BESUCHER-VERSCHIEBEN
+                       ELSE
+                          MOVE 'UNGUELTIGE POSITION' TO WS-MELDUNG
+                       END-IF
+                    WHEN 'E' PERFORM BESUCHER-ENTFERNEN
+                    WHEN OTHER
+                       MOVE 'UNGUELTIGE AKTION' TO WS-MELDUNG
+                 END-EVALUATE
+              END-IF
+              MOVE SPACE TO WS-AKTION
+           END-IF.
+       EINGABE-VERARBEITEN-EXIT. EXIT.
+
+       BESUCHER-VERSCHIEBEN SECTION.
+      *    ZIELFELD MUSS OFFEN UND UNBESETZT SEIN, BEVOR ES
+      *    UEBERSCHRIEBEN WIRD - SONST WUERDE EINE WAND ODER EIN
+      *    ANDERER BESUCHER STUMM ERSETZT
+           MOVE LABZEILE(WS-NEUEZEILE)(WS-NEUESTELLE:1) TO WS-ZEICHEN.
+           IF WS-ZEICHEN NOT = LEG-OFFEN AND WS-ZEICHEN NOT = SPACE
+              MOVE 'ZIELFELD BESETZT' TO WS-MELDUNG
+           ELSE
+              MOVE LEG-OFFEN TO
+                 LABZEILE(WB-ZEILE(WS-AUSWAHL))
+                    (WB-STELLE(WS-AUSWAHL):1)
+              MOVE WS-NEUEZEILE  TO WB-ZEILE(WS-AUSWAHL)
+              MOVE WS-NEUESTELLE TO WB-STELLE(WS-AUSWAHL)
+              MOVE WB-BUCHSTABE(WS-AUSWAHL) TO
+                 LABZEILE(WB-ZEILE(WS-AUSWAHL))
+                    (WB-STELLE(WS-AUSWAHL):1)
+              MOVE 'BESUCHER VERSCHOBEN' TO WS-MELDUNG
+           END-IF.
+       BESUCHER-VERSCHIEBEN-EXIT. EXIT.
+
+       BESUCHER-ENTFERNEN SECTION.
+           MOVE LEG-OFFEN TO
+              LABZEILE(WB-ZEILE(WS-AUSWAHL))
+                 (WB-STELLE(WS-AUSWAHL):1).
+           MOVE 0     TO WB-ZEILE(WS-AUSWAHL)
+           MOVE 0     TO WB-STELLE(WS-AUSWAHL)
+           MOVE SPACE TO WB-BUCHSTABE(WS-AUSWAHL).
+           MOVE 'BESUCHER ENTFERNT' TO WS-MELDUNG.
+       BESUCHER-ENTFERNEN-EXIT. EXIT.
+
+       DATEI-SCHREIBEN SECTION.
+           OPEN OUTPUT LABDATEI.
+           MOVE 1 TO WS-ZEILENZAEHLER.
+           PERFORM UNTIL WS-ZEILENZAEHLER > 4
+              MOVE SPACES TO LABDATENSATZ
+              MOVE KOPFZEILE(WS-ZEILENZAEHLER) TO LABDATENSATZ(1:132)
+              WRITE LABDATENSATZ
+              ADD 1 TO WS-ZEILENZAEHLER
+           END-PERFORM.
+           MOVE 1 TO WS-ZEILENZAEHLER.
+           PERFORM UNTIL WS-ZEILENZAEHLER > LETZTEZEILE
+              MOVE SPACES TO LABDATENSATZ
+              MOVE LABZEILE(WS-ZEILENZAEHLER) TO LABDATENSATZ(1:132)
+              WRITE LABDATENSATZ
+              ADD 1 TO WS-ZEILENZAEHLER
+           END-PERFORM.
+           CLOSE LABDATEI.
+       DATEI-SCHREIBEN-EXIT. EXIT.
+       END PROGRAM LABWART.
