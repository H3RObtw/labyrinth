@@ -13,28 +13,171 @@
       ******************************************************************
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "resources/Filenames.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.  
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO "resources/out/SUMMARY.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUMMARY-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO
+                   "resources/out/EXCEPTIONS.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+                   "resources/out/CHECKPOINT.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
        FILE SECTION.
        FD INPUT-FILE.
             01 LINE-OF-FILE PIC X(50).
+       FD SUMMARY-FILE.
+            01 SUMMARY-LINE PIC X(120).
+       FD EXCEPTION-FILE.
+            01 EXCEPTION-LINE PIC X(120).
+       FD CHECKPOINT-FILE.
+            01 CHECKPOINT-LINE PIC X(50).
 
        LOCAL-STORAGE SECTION.
-            01 WS-EOF       PIC X(1)    VALUE "X". 
-            01 FILENAME     PIC X(50).  
-    
+            01 WS-EOF       PIC X(1)    VALUE "X".
+            01 FILENAME     PIC X(50).
+            01 RUECKGABE.
+                05 RUECK-FEHLERMELDUNG    PIC X(50).
+                05 RUECK-BESUCHERANZAHL   PIC 99.
+            01 WS-CHECKPOINT-STATUS  PIC X(2).
+            01 WS-LETZTEDATEI        PIC X(50)   VALUE SPACES.
+            01 WS-UEBERSPRINGEN      PIC X(1)    VALUE "N".
+            01 WS-EINZELDATEI        PIC X(50)   VALUE SPACES.
+            01 WS-MODUS              PIC X(8)    VALUE SPACES.
+            01 WS-FEHLERANZAHL-GES   PIC 9(5)    VALUE 0.
+            01 WS-SUMMARY-STATUS     PIC X(2).
+            01 WS-EXCEPTION-STATUS   PIC X(2).
+
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
+           ACCEPT WS-MODUS FROM ENVIRONMENT "LABYRINTH_MODUS".
+           IF WS-MODUS NOT = "PRUEFEN"
+              MOVE "VOLL" TO WS-MODUS
+           END-IF.
+           DISPLAY "LAUFMODUS: " WS-MODUS.
+           ACCEPT WS-EINZELDATEI FROM COMMAND-LINE.
+           IF WS-EINZELDATEI NOT = SPACES
+              DISPLAY "EINZELDATEI-MODUS: " WS-EINZELDATEI
+              INITIALIZE RUECKGABE
+              CALL "LABYRINT" USING WS-EINZELDATEI, RUECKGABE, WS-MODUS
+              DISPLAY "FEHLERMELDUNG: " RUECK-FEHLERMELDUNG
+              DISPLAY "BESUCHERANZAHL: " RUECK-BESUCHERANZAHL
+              IF RUECK-FEHLERMELDUNG NOT = "OK"
+                 MOVE 4 TO RETURN-CODE
+              END-IF
+              STOP RUN
+           END-IF.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE INTO WS-LETZTEDATEI
+                  AT END CONTINUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-LETZTEDATEI NOT = SPACES
+              MOVE "Y" TO WS-UEBERSPRINGEN
+              DISPLAY "CHECKPOINT GEFUNDEN, FORTSETZEN NACH: "
+                  WS-LETZTEDATEI
+           END-IF.
+           IF WS-UEBERSPRINGEN = "Y"
+              OPEN EXTEND SUMMARY-FILE
+              IF WS-SUMMARY-STATUS NOT = "00"
+                 OPEN OUTPUT SUMMARY-FILE
+              END-IF
+              OPEN EXTEND EXCEPTION-FILE
+              IF WS-EXCEPTION-STATUS NOT = "00"
+                 OPEN OUTPUT EXCEPTION-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT SUMMARY-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
            OPEN INPUT INPUT-FILE.
+           PERFORM DATEILISTE-VERARBEITEN.
+           IF WS-LETZTEDATEI NOT = SPACES AND WS-UEBERSPRINGEN = "Y"
+      *       CHECKPOINT-DATEI STAND NICHT (MEHR) IN FILENAMES.TXT
+      *       (ENTFERNT/UMBENANNT/UMSORTIERT): OHNE DIESEN HINWEIS
+      *       WUERDE WS-UEBERSPRINGEN AUF "J" STEHEN BLEIBEN, JEDE
+      *       DATEI STUMM UEBERSPRUNGEN UND DAS CHECKPOINT NIE
+      *       GELOESCHT WERDEN, WAS DENSELBEN LEEREN LAUF AUF EWIG
+      *       WIEDERHOLEN WUERDE; STATTDESSEN WIRD DIE GESAMTE LISTE
+      *       NOCH EINMAL VOLLSTAENDIG VERARBEITET
+              DISPLAY "WARNUNG: CHECKPOINT-DATEI '" WS-LETZTEDATEI
+                 "' NICHT IN FILENAMES.TXT GEFUNDEN, VERARBEITE "
+                 "ALLE DATEIEN"
+              MOVE "N" TO WS-UEBERSPRINGEN
+              CLOSE INPUT-FILE
+              OPEN INPUT INPUT-FILE
+              MOVE "N" TO WS-EOF
+              PERFORM DATEILISTE-VERARBEITEN
+           END-IF.
+           CLOSE INPUT-FILE.
+           CLOSE SUMMARY-FILE.
+           CLOSE EXCEPTION-FILE.
+           IF WS-UEBERSPRINGEN = "N"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+      *    RETURN-CODE FUER JCL-SCHRITTPRUEFUNG (REQ 019): RC=0 WENN
+      *    ALLE DATEIEN OHNE FEHLER VERARBEITET WURDEN, SONST RC=4,
+      *    DAMIT EIN NACHFOLGENDER LOESUNGSSCHRITT PER COND= UEBER-
+      *    SPRUNGEN WERDEN KANN, WENN DIE VALIDIERUNG FEHLER MELDET
+           IF WS-FEHLERANZAHL-GES > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       DATEILISTE-VERARBEITEN SECTION.
            PERFORM UNTIL WS-EOF = "Y"
                 READ INPUT-FILE INTO FILENAME
                     AT END MOVE "Y" TO WS-EOF
                 END-READ
-                DISPLAY "DATEI: " FILENAME
-                CALL "LABYRINT" USING FILENAME
-           END-PERFORM.        
-           CLOSE INPUT-FILE.
-       STOP RUN.
+                IF WS-EOF NOT = "Y"
+                   IF WS-UEBERSPRINGEN = "Y"
+                      IF FILENAME = WS-LETZTEDATEI
+                         MOVE "N" TO WS-UEBERSPRINGEN
+                      END-IF
+                   ELSE
+                      DISPLAY "DATEI: " FILENAME
+                      INITIALIZE RUECKGABE
+                      CALL "LABYRINT" USING FILENAME, RUECKGABE,
+                          WS-MODUS
+                      IF RUECK-FEHLERMELDUNG NOT = "OK"
+                         ADD 1 TO WS-FEHLERANZAHL-GES
+                      END-IF
+                      MOVE SPACES TO SUMMARY-LINE
+                      STRING FILENAME DELIMITED BY SPACE
+                          " : " DELIMITED BY SIZE
+                          FUNCTION TRIM(RUECK-FEHLERMELDUNG)
+                              DELIMITED BY SIZE
+                          " : BESUCHER=" DELIMITED BY SIZE
+                          RUECK-BESUCHERANZAHL DELIMITED BY SIZE
+                          INTO SUMMARY-LINE
+                      WRITE SUMMARY-LINE
+                      MOVE SPACES TO SUMMARY-LINE
+                      IF RUECK-FEHLERMELDUNG = 'DATEI NICHT GEFUNDEN'
+                         MOVE SPACES TO EXCEPTION-LINE
+                         STRING FILENAME DELIMITED BY SPACE
+                             " : " DELIMITED BY SIZE
+                             FUNCTION TRIM(RUECK-FEHLERMELDUNG)
+                                 DELIMITED BY SIZE
+                             INTO EXCEPTION-LINE
+                         WRITE EXCEPTION-LINE
+                         MOVE SPACES TO EXCEPTION-LINE
+                      END-IF
+                      OPEN OUTPUT CHECKPOINT-FILE
+                      MOVE FILENAME TO CHECKPOINT-LINE
+                      WRITE CHECKPOINT-LINE
+                      CLOSE CHECKPOINT-FILE
+                   END-IF
+                END-IF
+           END-PERFORM.
+       DATEILISTE-VERARBEITEN-EXIT. EXIT.
