@@ -14,9 +14,19 @@
       ******************************************************************
        FILE-CONTROL.
            SELECT LABEIN   ASSIGN TO LABY
-               ORGANIZATION IS LINE SEQUENTIAL.  
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-LABEIN-STATUS.
            SELECT LABOUT   ASSIGN TO AUSGEBEN
-               ORGANIZATION IS LINE SEQUENTIAL.  
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEGENDEIN ASSIGN TO "resources/in/LEGENDE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-LEGENDE-STATUS.
+           SELECT ZIELEIN  ASSIGN TO WS-ZIELPFAD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-ZIELE-STATUS.
+           SELECT GENDATEI ASSIGN TO WS-GENPFAD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-GEN-STATUS.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -24,86 +34,183 @@
        FD LABEIN
             BLOCK CONTAINS 0
             RECORDING F
-            RECORD    050
+            RECORD    132
             LABEL RECORD IS STANDARD.
        01 LABY PIC X(500).
       
        FD LABOUT
             BLOCK CONTAINS 0
             RECORDING F
-            RECORD    050
+            RECORD    132
             LABEL RECORD IS STANDARD.
        01 AUSGEBEN PIC X(500).
-      
+
+       FD LEGENDEIN.
+       01 LEGENDEZEILE PIC X(50).
+
+       FD ZIELEIN.
+       01 ZIELEZEILE PIC X(50).
+
+       FD GENDATEI.
+       01 GENZEILE PIC 99.
+
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WS-EOF         PIC X(1)        VALUE "X".
-       01  WS-COUNT       PIC 99.
-       01  LABYZEILE      PIC X(50)       VALUE ' '.
-       01  ZAEHLER        PIC 99          VALUE 1.
-       01  TEMP           PIC 99.
+       01  WS-LABEIN-STATUS PIC X(2)      VALUE '00'.
+       01  WS-COUNT       PIC 999.
+       01  LABYZEILE      PIC X(132)      VALUE ' '.
+       01  ZAEHLER        PIC 999         VALUE 1.
+       01  TEMP           PIC 999.
        01  LABYRINTH.
-           05  LABZEILE OCCURS 50 PIC X(50).
-           05  LETZTEZEILE        PIC 99.
-           05  ENDEZEILE          PIC 99.
+           05  LABZEILE OCCURS 132 PIC X(132).
+           05  LETZTEZEILE        PIC 999.
+           05  ENDEZEILE          PIC 999.
        01  POSBESUCH.
-           05  BESUCHER OCCURS 5.
-               10 ZEILE           PIC 99.
-               10 STELLE          PIC 99.
-           05  WEGE     OCCURS 5.
+           05  BESUCHER OCCURS 15.
+               10 ZEILE           PIC 999.
+               10 STELLE          PIC 999.
+               10 BESUCHERZEICHEN PIC X(1).
+               10 ZIEL-ZEILE      PIC 999.
+               10 ZIEL-STELLE     PIC 999.
+           05  WEGE     OCCURS 15.
                10 PFAD            PIC X(2500).
                10 PFAD-LAENGE     PIC 9999.
        01  FEHLERMELDUNG  PIC X(50)       VALUE '#'.
+       01  OVERLAY-GRAFIK.
+           05  OVERLAY-ZEILEN OCCURS 132 PIC X(132).
+       01  OV-ZEILE        PIC 999.
+       01  OV-STELLE       PIC 999.
+       01  OV-INDEX        PIC 9999.
+       01  OV-BUCHSTABE    PIC X.
+       01  FEHLERLISTE.
+           05  FEHLERANZAHL       PIC 99      VALUE 0.
+           05  FEHLER-EINTRAG OCCURS 20 PIC X(50).
+       01  STATISTIK.
+           05  STAT-AUSGAENGE     PIC 9(3).
+           05  STAT-SACKGASSEN    PIC 9(3).
+           05  STAT-KREUZUNGEN    PIC 9(3).
+           05  STAT-BESUCHER      PIC 99.
+       01  KOPFDATEN.
+           05  KOPF-SITE          PIC X(40).
+           05  KOPF-ETAGE         PIC X(3).
+           05  KOPF-AUTOR         PIC X(40).
+           05  KOPF-GUELTIG       PIC X(10).
+       01  LEGENDE.
+           05  LEG-WAND           PIC X(1).
+           05  LEG-OFFEN          PIC X(1).
+           05  LEG-ANZRESERVIERT  PIC 99.
+           05  LEG-RESERVIERT OCCURS 10 PIC X(1).
+       01  WS-LEGENDE-STATUS      PIC X(2)      VALUE '00'.
+       01  WS-ZIELE-STATUS        PIC X(2)      VALUE '00'.
+       01  WS-ZIEL-INDEX          PIC 99.
+       01  WS-ZIEL-ZEILE          PIC 999.
+       01  WS-ZIEL-STELLE         PIC 999.
+       01  WS-BK-POSITIONEN.
+           05  WS-BK-POSZEILE  OCCURS 15 PIC 999.
+           05  WS-BK-POSSTELLE OCCURS 15 PIC 999.
+       01  WS-BK-MAXLAENGE        PIC 9999.
+       01  WS-BK-SCHRITT          PIC 9999.
+       01  WS-BK-I                PIC 99.
+       01  WS-BK-J                PIC 99.
+       01  WS-BK-VGLZEILE         PIC 999.
+       01  WS-BK-VGLSTELLE        PIC 999.
+       01  WS-GENPFAD             PIC X(70).
+       01  WS-ZIELPFAD            PIC X(70).
+       01  WS-GEN-STATUS          PIC X(2)      VALUE '00'.
+       01  WS-GEN-NR              PIC 99        VALUE 0.
+       01  WS-GEN-MAX             PIC 99        VALUE 5.
+       01  WS-LAUFZEIT            PIC X(21).
+       01  WS-KOLLISIONSANZAHL    PIC 99       VALUE 0.
+       01  WS-KOLLISIONSEINTRAG OCCURS 20 PIC X(80).
+       01  WS-BP-ZEILE            PIC 999.
+       01  WS-BP-STELLE           PIC 999.
+       01  WS-BP-INDEX            PIC 9999.
 
-      / 
+      /
       ******************************************************************
        LINKAGE SECTION.
-      ****************************************************************** 
+      ******************************************************************
        01 FILENAME PIC X(50).
+       01 RUECKGABE.
+           05 RUECK-FEHLERMELDUNG    PIC X(50).
+           05 RUECK-BESUCHERANZAHL   PIC 99.
+       01 WS-AUFRUFMODUS PIC X(8).
       /
       ******************************************************************
-       PROCEDURE DIVISION USING FILENAME.
+       PROCEDURE DIVISION USING FILENAME, RUECKGABE, WS-AUFRUFMODUS.
       ******************************************************************
       /
        STEUERUNG SECTION.
            PERFORM INITIALISIEREN.
            OPEN INPUT  LABEIN.
+           IF WS-LABEIN-STATUS NOT = '00'
+              MOVE 'DATEI NICHT GEFUNDEN' TO FEHLERMELDUNG
+              MOVE "Y" TO WS-EOF
+              PERFORM RUECKGABE-FUELLEN
+              EXIT PROGRAM
+           END-IF.
            OPEN OUTPUT LABOUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-LAUFZEIT.
+           MOVE SPACES TO AUSGEBEN.
+           STRING "LAUF: " DELIMITED BY SIZE
+                  WS-LAUFZEIT(1:14) DELIMITED BY SIZE
+                  ", GENERATION: " DELIMITED BY SIZE
+                  WS-GEN-NR        DELIMITED BY SIZE
+                  INTO AUSGEBEN
+           END-STRING.
+           WRITE AUSGEBEN.
+           MOVE SPACES TO AUSGEBEN.
+           PERFORM KOPFDATEN-LESEN.
            PERFORM UNTIL WS-EOF = "Y"
-               IF ZAEHLER > 50
-                  MOVE 'ES GIBT ZU VIELE ZEILEN IN DER EINGABEDATEI'
-                  TO FEHLERMELDUNG
+               IF ZAEHLER > 132
+                  STRING 'ZU VIELE ZEILEN: ' ZAEHLER ', MAX 132'
+                     DELIMITED BY SIZE INTO FEHLERMELDUNG
                   MOVE "Y" TO WS-EOF
-               ELSE      
+               ELSE
+                  MOVE SPACES TO LABY
                   READ LABEIN INTO LABY
                      AT END MOVE "Y" TO WS-EOF
                   END-READ
-                  INSPECT LABY(51:99) TALLYING WS-COUNT FOR ALL "X"
+                  INSPECT LABY(133:368) TALLYING WS-COUNT
+                     FOR ALL LEG-WAND
                   IF WS-COUNT = 0
-                     STRING LABY(1:50) DELIMITED BY SIZE INTO LABYZEILE
+                     STRING LABY(1:132) DELIMITED BY SIZE INTO LABYZEILE
                      MOVE LABYZEILE TO LABZEILE(ZAEHLER)
                      DISPLAY LABZEILE(ZAEHLER) " : " ZAEHLER
                      ADD 1 TO ZAEHLER
-                  ELSE          
-                     MOVE 'ES GIBT ZU VIELE SPALTEN IN DER EINGABEDATEI'
-                     TO FEHLERMELDUNG
+                  ELSE
+                     STRING 'ZU VIELE SPALTEN, ZEILE: ' ZAEHLER
+                        ', MAX 132' DELIMITED BY SIZE
+                        INTO FEHLERMELDUNG
                      MOVE "Y" TO WS-EOF
                   END-IF
                END-IF
            END-PERFORM.
            
            IF FEHLERMELDUNG = '#'
-               CALL 'LABPRUEF' USING LABYRINTH, POSBESUCH, FEHLERMELDUNG.
-               DISPLAY "FEHLERMELDUNG:" FEHLERMELDUNG
-               DISPLAY "LABYRINTH:" 
+               CALL 'LABPRUEF' USING LABYRINTH, POSBESUCH, FEHLERLISTE,
+                   STATISTIK, LEGENDE.
+               DISPLAY "FEHLERANZAHL:" FEHLERANZAHL
+               DISPLAY "LABYRINTH:"
                DISPLAY LABYRINTH
-               DISPLAY "POSBESUCH:" POSBESUCH.
+               DISPLAY "POSBESUCH:" POSBESUCH
+               MOVE SPACES TO AUSGEBEN
+               STRING "STATISTIK: AUSGAENGE=" STAT-AUSGAENGE
+                  ", SACKGASSEN=" STAT-SACKGASSEN
+                  ", KREUZUNGEN=" STAT-KREUZUNGEN
+                  ", BESUCHER=" STAT-BESUCHER
+                  DELIMITED BY SIZE INTO AUSGEBEN
+               WRITE AUSGEBEN
+               MOVE SPACES TO AUSGEBEN.
 
-           IF FEHLERMELDUNG = '#'
+           IF FEHLERMELDUNG = '#' AND FEHLERANZAHL = 0
+            AND WS-AUFRUFMODUS NOT = 'PRUEFEN'
               MOVE 1 TO ZAEHLER
-              CALL 'LABWEG' USING LABYRINTH, POSBESUCH
+              PERFORM ZIELE-LESEN
+              CALL 'LABWEG' USING LABYRINTH, POSBESUCH, LEGENDE
               MOVE "BESUCHER:" TO AUSGEBEN
-              PERFORM UNTIL ZAEHLER > 5
+              PERFORM UNTIL ZAEHLER > 15
                   MOVE ZEILE(ZAEHLER)           TO TEMP
                   IF NOT TEMP = 0
                      MOVE LABZEILE(TEMP)           TO LABYZEILE
@@ -117,21 +224,333 @@
                      MOVE SPACES TO AUSGEBEN
                      STRING "WEG: " PFAD(ZAEHLER)
                      DELIMITED BY SIZE INTO AUSGEBEN
-                     WRITE AUSGEBEN  
+                     WRITE AUSGEBEN
                      MOVE SPACES TO AUSGEBEN
+                     IF PFAD-LAENGE(ZAEHLER) > 0
+                      AND PFAD-LAENGE(ZAEHLER) NOT = 9999
+                        PERFORM PFAD-OVERLAY-ZEICHNEN
+                        PERFORM BEWEGUNGSPROTOKOLL-SCHREIBEN
+                     END-IF
                   END-IF
                   ADD 1 TO ZAEHLER
               END-PERFORM
+              PERFORM PFAD-KOLLISION-PRUEFEN
+              IF WS-KOLLISIONSANZAHL > 0
+                 MOVE 1 TO WS-BK-I
+                 PERFORM UNTIL WS-BK-I > WS-KOLLISIONSANZAHL
+                    MOVE WS-KOLLISIONSEINTRAG(WS-BK-I) TO AUSGEBEN
+                    WRITE AUSGEBEN
+                    MOVE SPACES TO AUSGEBEN
+                    ADD 1 TO WS-BK-I
+                 END-PERFORM
+              END-IF
            ELSE
-              MOVE FEHLERMELDUNG TO AUSGEBEN
-              WRITE AUSGEBEN
+              IF FEHLERMELDUNG NOT = '#'
+                 MOVE FEHLERMELDUNG TO AUSGEBEN
+                 WRITE AUSGEBEN
+                 MOVE SPACES TO AUSGEBEN
+              ELSE
+                 IF FEHLERANZAHL = 0
+      *             NUR VALIDIERUNGSMODUS (REQ 019): KEINE FEHLER
+      *             GEFUNDEN, ABER KEIN LABWEG-AUFRUF, DAMIT DER
+      *             VALIDIERUNGSSCHRITT DES BATCH-LAUFS OHNE DEN
+      *             ECHTEN LOESUNGSLAUF ERFOLGREICH ENDEN KANN
+                    MOVE 'VALIDIERUNG OK, KEINE FEHLER GEFUNDEN'
+                       TO AUSGEBEN
+                    WRITE AUSGEBEN
+                    MOVE SPACES TO AUSGEBEN
+                 ELSE
+                    MOVE 1 TO ZAEHLER
+                    PERFORM UNTIL ZAEHLER > FEHLERANZAHL
+                       MOVE FEHLER-EINTRAG(ZAEHLER) TO AUSGEBEN
+                       WRITE AUSGEBEN
+                       MOVE SPACES TO AUSGEBEN
+                       ADD 1 TO ZAEHLER
+                    END-PERFORM
+                 END-IF
+              END-IF
            END-IF.
       
            CLOSE LABEIN.
            CLOSE LABOUT.
+           PERFORM RUECKGABE-FUELLEN.
            EXIT PROGRAM.
        STEUERUNG-EXIT. EXIT.
 
+       PFAD-OVERLAY-ZEICHNEN SECTION.
+           MOVE 1 TO OV-INDEX.
+           PERFORM UNTIL OV-INDEX > LETZTEZEILE
+              MOVE LABZEILE(OV-INDEX) TO OVERLAY-ZEILEN(OV-INDEX)
+              ADD 1 TO OV-INDEX
+           END-PERFORM.
+           MOVE ZEILE(ZAEHLER)  TO OV-ZEILE.
+           MOVE STELLE(ZAEHLER) TO OV-STELLE.
+           IF BESUCHERZEICHEN(ZAEHLER) = SPACE
+              MOVE 'A' TO OV-BUCHSTABE
+           ELSE
+              MOVE BESUCHERZEICHEN(ZAEHLER) TO OV-BUCHSTABE
+           END-IF.
+           MOVE OV-BUCHSTABE TO OVERLAY-ZEILEN(OV-ZEILE)(OV-STELLE:1).
+           MOVE 1 TO OV-INDEX.
+           PERFORM UNTIL OV-INDEX > PFAD-LAENGE(ZAEHLER)
+              EVALUATE PFAD(ZAEHLER)(OV-INDEX:1)
+                 WHEN 'H' SUBTRACT 1 FROM OV-ZEILE
+                 WHEN 'R' ADD      1 TO   OV-STELLE
+                 WHEN 'U' ADD      1 TO   OV-ZEILE
+                 WHEN 'L' SUBTRACT 1 FROM OV-STELLE
+              END-EVALUATE
+              MOVE OV-BUCHSTABE TO OVERLAY-ZEILEN(OV-ZEILE)(OV-STELLE:1)
+              ADD 1 TO OV-INDEX
+           END-PERFORM.
+           STRING "PFAD-GRAFIK BESUCHER " OV-BUCHSTABE ":"
+              DELIMITED BY SIZE INTO AUSGEBEN
+           WRITE AUSGEBEN
+           MOVE SPACES TO AUSGEBEN
+           MOVE 1 TO OV-INDEX
+           PERFORM UNTIL OV-INDEX > LETZTEZEILE
+              MOVE OVERLAY-ZEILEN(OV-INDEX)(1:ENDEZEILE) TO AUSGEBEN
+              WRITE AUSGEBEN
+              MOVE SPACES TO AUSGEBEN
+              ADD 1 TO OV-INDEX
+           END-PERFORM.
+       PFAD-OVERLAY-ZEICHNEN-EXIT. EXIT.
+
+       BEWEGUNGSPROTOKOLL-SCHREIBEN SECTION.
+      *    SCHRITTWEISES BEWEGUNGSPROTOKOLL JE BESUCHER: ZU JEDEM
+      *    SCHRITT DES PFAD-STRINGS WIRD SCHRITTNUMMER, ZEILE, STELLE
+      *    UND RICHTUNG AUSGEGEBEN, DAMIT EINSATZLEITER DIE POSITION
+      *    EINES BESUCHERS ZU EINEM BESTIMMTEN ZEITPUNKT NACHSCHLAGEN
+      *    KOENNEN, OHNE DEN HRUL-STRING VON HAND ZU DEKODIEREN
+           MOVE ZEILE(ZAEHLER)  TO WS-BP-ZEILE.
+           MOVE STELLE(ZAEHLER) TO WS-BP-STELLE.
+           MOVE 1 TO WS-BP-INDEX.
+           PERFORM UNTIL WS-BP-INDEX > PFAD-LAENGE(ZAEHLER)
+              EVALUATE PFAD(ZAEHLER)(WS-BP-INDEX:1)
+                 WHEN 'H' SUBTRACT 1 FROM WS-BP-ZEILE
+                 WHEN 'R' ADD      1 TO   WS-BP-STELLE
+                 WHEN 'U' ADD      1 TO   WS-BP-ZEILE
+                 WHEN 'L' SUBTRACT 1 FROM WS-BP-STELLE
+              END-EVALUATE
+              STRING "SCHRITT " WS-BP-INDEX
+                 ": ZEILE=" WS-BP-ZEILE
+                 ", STELLE=" WS-BP-STELLE
+                 ", RICHTUNG=" PFAD(ZAEHLER)(WS-BP-INDEX:1)
+                 DELIMITED BY SIZE INTO AUSGEBEN
+              WRITE AUSGEBEN
+              MOVE SPACES TO AUSGEBEN
+              ADD 1 TO WS-BP-INDEX
+           END-PERFORM.
+       BEWEGUNGSPROTOKOLL-SCHREIBEN-EXIT. EXIT.
+
+       PFAD-KOLLISION-PRUEFEN SECTION.
+      *    ALLE BESUCHERPFADE GEMEINSAM, SCHRITT FUER SCHRITT, ABLAUFEN
+      *    UND MELDEN, WENN ZWEI ODER MEHR BESUCHER DIESELBE STELLE ZUR
+      *    GLEICHEN ZEIT BELEGEN (ENGSTELLEN/TUEREN BEI DER EVAKUIERUNG)
+           MOVE 0 TO WS-BK-MAXLAENGE.
+           MOVE 1 TO WS-BK-I.
+           PERFORM UNTIL WS-BK-I > 15
+              IF ZEILE(WS-BK-I) NOT = 0
+                 MOVE ZEILE(WS-BK-I)  TO WS-BK-POSZEILE(WS-BK-I)
+                 MOVE STELLE(WS-BK-I) TO WS-BK-POSSTELLE(WS-BK-I)
+                 IF PFAD-LAENGE(WS-BK-I) NOT = 9999
+                  AND PFAD-LAENGE(WS-BK-I) > WS-BK-MAXLAENGE
+                    MOVE PFAD-LAENGE(WS-BK-I) TO WS-BK-MAXLAENGE
+                 END-IF
+              END-IF
+              ADD 1 TO WS-BK-I
+           END-PERFORM.
+           MOVE 1 TO WS-BK-SCHRITT.
+           PERFORM UNTIL WS-BK-SCHRITT > WS-BK-MAXLAENGE
+              MOVE 1 TO WS-BK-I
+              PERFORM UNTIL WS-BK-I > 15
+                 IF ZEILE(WS-BK-I) NOT = 0
+                  AND PFAD-LAENGE(WS-BK-I) NOT = 9999
+                  AND PFAD-LAENGE(WS-BK-I) >= WS-BK-SCHRITT
+                    EVALUATE PFAD(WS-BK-I)(WS-BK-SCHRITT:1)
+                       WHEN 'H' SUBTRACT 1 FROM WS-BK-POSZEILE(WS-BK-I)
+                       WHEN 'U' ADD      1 TO   WS-BK-POSZEILE(WS-BK-I)
+                       WHEN 'R' ADD      1 TO   WS-BK-POSSTELLE(WS-BK-I)
+                       WHEN 'L' SUBTRACT 1 FROM WS-BK-POSSTELLE(WS-BK-I)
+                    END-EVALUATE
+                 END-IF
+                 ADD 1 TO WS-BK-I
+              END-PERFORM
+              MOVE 1 TO WS-BK-I
+              PERFORM UNTIL WS-BK-I > 15
+               IF ZEILE(WS-BK-I) NOT = 0
+                 MOVE WS-BK-I TO WS-BK-J
+                 ADD 1 TO WS-BK-J
+                 PERFORM UNTIL WS-BK-J > 15
+                  MOVE WS-BK-POSZEILE(WS-BK-I)  TO WS-BK-VGLZEILE
+                  MOVE WS-BK-POSSTELLE(WS-BK-I) TO WS-BK-VGLSTELLE
+                  IF ZEILE(WS-BK-J) NOT = 0
+                   AND WS-BK-POSZEILE(WS-BK-J)  = WS-BK-VGLZEILE
+                   AND WS-BK-POSSTELLE(WS-BK-J) = WS-BK-VGLSTELLE
+                   AND WS-KOLLISIONSANZAHL < 20
+                     ADD 1 TO WS-KOLLISIONSANZAHL
+                     MOVE SPACES TO
+                        WS-KOLLISIONSEINTRAG(WS-KOLLISIONSANZAHL)
+                     STRING "KOLLISION: SCHRITT=" WS-BK-SCHRITT
+                        ", ZEILE=" WS-BK-VGLZEILE
+                        ", STELLE=" WS-BK-VGLSTELLE
+                        ", BESUCHER=" WS-BK-I ", " WS-BK-J
+                        DELIMITED BY SIZE INTO
+                        WS-KOLLISIONSEINTRAG(WS-KOLLISIONSANZAHL)
+                  END-IF
+                  ADD 1 TO WS-BK-J
+                 END-PERFORM
+               END-IF
+               ADD 1 TO WS-BK-I
+              END-PERFORM
+              ADD 1 TO WS-BK-SCHRITT
+           END-PERFORM.
+       PFAD-KOLLISION-PRUEFEN-EXIT. EXIT.
+
+       RUECKGABE-FUELLEN SECTION.
+           IF FEHLERMELDUNG NOT = '#'
+              MOVE FEHLERMELDUNG TO RUECK-FEHLERMELDUNG
+           ELSE
+              IF FEHLERANZAHL = 0
+                 MOVE 'OK' TO RUECK-FEHLERMELDUNG
+              ELSE
+                 MOVE FEHLER-EINTRAG(1) TO RUECK-FEHLERMELDUNG
+              END-IF
+           END-IF.
+           MOVE 0 TO RUECK-BESUCHERANZAHL.
+           MOVE 1 TO ZAEHLER.
+           PERFORM UNTIL ZAEHLER > 15
+              IF ZEILE(ZAEHLER) NOT = 0
+                 ADD 1 TO RUECK-BESUCHERANZAHL
+              END-IF
+              ADD 1 TO ZAEHLER
+           END-PERFORM.
+       RUECKGABE-FUELLEN-EXIT. EXIT.
+
+       KOPFDATEN-LESEN SECTION.
+      *    KOPFDATEN: VIER PFLICHTZEILEN VOR DEM RASTER MIT GEBAEUDE,
+      *    ETAGE, AUTOR UND GUELTIGKEITSDATUM; WERDEN VOR DEN
+      *    RASTERZEILEN GELESEN, GEPRUEFT UND AUF LABOUT ECHOT, DAMIT
+      *    BERICHTE NACH GEBAEUDE UND ETAGE ABGELEGT WERDEN KOENNEN
+      *    STATT NUR NACH DEM BLOSSEN DATEINAMEN
+           MOVE SPACES TO KOPFDATEN.
+           MOVE SPACES TO LABY.
+           READ LABEIN INTO LABY
+              AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-EOF = "Y" OR LABY(1:5) NOT = "SITE:"
+              MOVE 'KOPFDATEN FEHLERHAFT: SITE:' TO FEHLERMELDUNG
+              MOVE "Y" TO WS-EOF
+           ELSE
+              MOVE LABY(6:40) TO KOPF-SITE
+              MOVE SPACES TO LABY
+              READ LABEIN INTO LABY
+                 AT END MOVE "Y" TO WS-EOF
+              END-READ
+              IF WS-EOF = "Y" OR LABY(1:6) NOT = "ETAGE:"
+                 MOVE 'KOPFDATEN FEHLERHAFT: ETAGE:' TO FEHLERMELDUNG
+                 MOVE "Y" TO WS-EOF
+              ELSE
+                 MOVE LABY(7:3) TO KOPF-ETAGE
+                 MOVE SPACES TO LABY
+                 READ LABEIN INTO LABY
+                    AT END MOVE "Y" TO WS-EOF
+                 END-READ
+                 IF WS-EOF = "Y" OR LABY(1:6) NOT = "AUTOR:"
+                    MOVE 'KOPFDATEN FEHLERHAFT: AUTOR:' TO FEHLERMELDUNG
+                    MOVE "Y" TO WS-EOF
+                 ELSE
+                    MOVE LABY(7:40) TO KOPF-AUTOR
+                    MOVE SPACES TO LABY
+                    READ LABEIN INTO LABY
+                       AT END MOVE "Y" TO WS-EOF
+                    END-READ
+                    IF WS-EOF = "Y" OR LABY(1:8) NOT = "GUELTIG:"
+                       MOVE 'KOPFDATEN FEHLERHAFT: GUELTIG:'
+                          TO FEHLERMELDUNG
+                       MOVE "Y" TO WS-EOF
+                    ELSE
+                       MOVE LABY(9:10) TO KOPF-GUELTIG
+                       MOVE SPACES TO AUSGEBEN
+                       STRING "LABYRINTH: " KOPF-SITE
+                          ", ETAGE: " KOPF-ETAGE
+                          ", AUTOR: " KOPF-AUTOR
+                          ", GUELTIG AB: " KOPF-GUELTIG
+                          DELIMITED BY SIZE INTO AUSGEBEN
+                       END-STRING
+                       WRITE AUSGEBEN
+                       MOVE SPACES TO AUSGEBEN
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       KOPFDATEN-LESEN-EXIT. EXIT.
+
+       ZIELE-LESEN SECTION.
+      *    OPTIONALE ZIELVORGABEN JE BESUCHER, FUER DIE GEZIELTE
+      *    WEGSUCHE ZU EINEM BESTIMMTEN AUSGANG STATT ZUM NAECHSTEN
+      *    RAND; JE EINGABEDATEI EINE EIGENE ZIELDATEI (WIE WS-GENPFAD
+      *    FUER DIE GENERATION), DA DIE BESUCHERINDIZES JE LABYRINTH
+      *    VERSCHIEDEN SIND UND EIN GEMEINSAMES ZIELE.txt IN EINEM
+      *    BATCH MIT MEHREREN DATEIEN FALSCHE ZIELE ZUWEISEN WUERDE
+           MOVE SPACES TO WS-ZIELPFAD.
+           STRING "resources/in/" DELIMITED BY SIZE
+                  FILENAME          DELIMITED BY SPACE
+                  ".ZIELE"          DELIMITED BY SIZE
+                  INTO WS-ZIELPFAD
+           END-STRING.
+           OPEN INPUT ZIELEIN.
+           IF WS-ZIELE-STATUS = '00'
+              PERFORM UNTIL WS-ZIELE-STATUS NOT = '00'
+                 READ ZIELEIN INTO ZIELEZEILE
+                    AT END CONTINUE
+                 END-READ
+                 IF WS-ZIELE-STATUS = '00'
+                    MOVE ZIELEZEILE(1:2) TO WS-ZIEL-INDEX
+                    MOVE ZIELEZEILE(3:3) TO WS-ZIEL-ZEILE
+                    MOVE ZIELEZEILE(6:3) TO WS-ZIEL-STELLE
+                    IF WS-ZIEL-INDEX > 0 AND WS-ZIEL-INDEX < 16
+                       MOVE WS-ZIEL-ZEILE  TO ZIEL-ZEILE(WS-ZIEL-INDEX)
+                       MOVE WS-ZIEL-STELLE TO ZIEL-STELLE(WS-ZIEL-INDEX)
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ZIELEIN
+           END-IF.
+       ZIELE-LESEN-EXIT. EXIT.
+
+       LEGENDE-LESEN SECTION.
+           MOVE 'X' TO LEG-WAND.
+           MOVE ' ' TO LEG-OFFEN.
+           MOVE 0 TO LEG-ANZRESERVIERT.
+           OPEN INPUT LEGENDEIN.
+           IF WS-LEGENDE-STATUS = '00'
+              READ LEGENDEIN INTO LEGENDEZEILE
+                 AT END CONTINUE
+              END-READ
+              IF WS-LEGENDE-STATUS = '00'
+                 MOVE LEGENDEZEILE(1:1) TO LEG-WAND
+                 READ LEGENDEIN INTO LEGENDEZEILE
+                    AT END CONTINUE
+                 END-READ
+                 IF WS-LEGENDE-STATUS = '00'
+                    MOVE LEGENDEZEILE(1:1) TO LEG-OFFEN
+                    PERFORM UNTIL WS-LEGENDE-STATUS NOT = '00'
+                       READ LEGENDEIN INTO LEGENDEZEILE
+                          AT END CONTINUE
+                       END-READ
+                       IF WS-LEGENDE-STATUS = '00'
+                        AND LEG-ANZRESERVIERT < 10
+                          ADD 1 TO LEG-ANZRESERVIERT
+                          MOVE LEGENDEZEILE(1:1)
+                             TO LEG-RESERVIERT(LEG-ANZRESERVIERT)
+                       END-IF
+                    END-PERFORM
+                 END-IF
+              END-IF
+              CLOSE LEGENDEIN
+           END-IF.
+       LEGENDE-LESEN-EXIT. EXIT.
+
        INITIALISIEREN SECTION.
            INITIALIZE TEMP.
            INITIALIZE LABYRINTH.
@@ -141,9 +560,55 @@
            INITIALIZE WS-EOF.
            INITIALIZE WS-COUNT.
            INITIALIZE FEHLERMELDUNG.
+           INITIALIZE FEHLERLISTE.
+           INITIALIZE STATISTIK.
+           INITIALIZE KOPFDATEN.
+           INITIALIZE OVERLAY-GRAFIK.
            MOVE '#' TO FEHLERMELDUNG.
            MOVE 1 TO ZAEHLER.
-           STRING "resources/in/" FILENAME INTO LABY END-STRING.
-           STRING "resources/out/" FILENAME INTO AUSGEBEN END-STRING.
+           STRING "resources/in/" DELIMITED BY SIZE
+                  FILENAME         DELIMITED BY SPACE
+                  INTO LABY
+           END-STRING.
+           PERFORM GENERATION-ERMITTELN.
+           STRING "resources/out/" DELIMITED BY SIZE
+                  FILENAME          DELIMITED BY SPACE
+                  "."               DELIMITED BY SIZE
+                  WS-GEN-NR         DELIMITED BY SIZE
+                  INTO AUSGEBEN
+           END-STRING.
+           PERFORM LEGENDE-LESEN.
        INITIALISIEREN-EXIT. EXIT.
+
+       GENERATION-ERMITTELN SECTION.
+      *    VERSIONIERTE AUSGABE: JE EINGABEDATEI WIRD EIN ROTIERENDER
+      *    GENERATIONSZAEHLER (1..WS-GEN-MAX) GEFUEHRT, SO DASS DIE
+      *    LETZTEN WS-GEN-MAX LAEUFE JE DATEI ERHALTEN BLEIBEN, STATT
+      *    DAS VORHERIGE ERGEBNIS ZU UEBERSCHREIBEN
+           MOVE SPACES TO WS-GENPFAD.
+           STRING "resources/out/" DELIMITED BY SIZE
+                  FILENAME          DELIMITED BY SPACE
+                  ".GEN"            DELIMITED BY SIZE
+                  INTO WS-GENPFAD
+           END-STRING.
+           MOVE 0 TO WS-GEN-NR.
+           OPEN INPUT GENDATEI.
+           IF WS-GEN-STATUS = '00'
+              READ GENDATEI
+                 AT END CONTINUE
+              END-READ
+              IF WS-GEN-STATUS = '00'
+                 MOVE GENZEILE TO WS-GEN-NR
+              END-IF
+              CLOSE GENDATEI
+           END-IF.
+           ADD 1 TO WS-GEN-NR.
+           IF WS-GEN-NR > WS-GEN-MAX
+              MOVE 1 TO WS-GEN-NR
+           END-IF.
+           OPEN OUTPUT GENDATEI.
+           MOVE WS-GEN-NR TO GENZEILE.
+           WRITE GENZEILE.
+           CLOSE GENDATEI.
+       GENERATION-ERMITTELN-EXIT. EXIT.
        END PROGRAM LABYRINT.
